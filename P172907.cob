@@ -0,0 +1,438 @@
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      *
+      *RODAR NO OPEN COBOL IDE (ADMINISTRADOR), COMPILADOR DEFAULT OU MF
+      *ATIVAR "RUN IN EXTERNAL TERMINAL" NA GUIA "RUN" DAS
+      *PREFERENCIAS (F2) DO OPEN COBOL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172907.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OPERADORID
+               FILE STATUS  IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+           01 REGOPER.
+               02 OPERADORID PIC X(08) VALUE SPACES.
+               02 SENHA      PIC X(08) VALUE SPACES.
+               02 NIVEL      PIC 9(01) VALUE 0.
+                   88 REG-SUPERVISOR VALUE 1.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO PIC X(2) VALUE "00".
+           01 AUX PIC X(01) VALUE SPACES.
+           01 ACTKEY PIC 9(02) VALUE ZEROES.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 OPERADOR PIC X(08) VALUE SPACES.
+           01 SENHAINF PIC X(08) VALUE SPACES.
+           01 BSOPER PIC 9(1) VALUE 0.
+           01 NIVELOPER PIC 9(01) VALUE 0.
+           01 CADOPERVAZIO PIC 9(1) VALUE 0.
+           01 OPERADORID-SAVE PIC X(08) VALUE SPACES.
+           01 SENHA-SAVE PIC X(08) VALUE SPACES.
+           01 NIVEL-SAVE PIC 9(01) VALUE 0.
+
+           SCREEN SECTION.
+       01  TELAOPER.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ                           CADASTRO DE".
+           05  LINE 03  COLUMN 41
+               VALUE  "OPERADOR                               บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 04  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ  OPERADOR:".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ  SENHA:".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ  SUPERVISOR (1-SIM 0-NAO):".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 11  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 21  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+           05  TOPERADORID
+               LINE 06  COLUMN 14  PIC X(08)
+               USING  OPERADORID.
+           05  TSENHA
+               LINE 08  COLUMN 11  PIC X(08)
+               USING  SENHA.
+           05  TNIVEL
+               LINE 10  COLUMN 31  PIC 9(01)
+               USING  NIVEL
+               BLANK ZERO.
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO COM DADOS DOS OPERADORES
+       ABREARQUIVO.
+           OPEN I-O CADOPER
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADOPER
+                   CLOSE CADOPER
+                  DISPLAY "ARQUIVO CADOPER FOI CRIADO" AT 0622
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADOPER" AT 0622
+           ELSE
+               DISPLAY TELAOPER
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       MENU.
+           PERFORM LIMPAVAR
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               DISPLAY TELAOPER
+               GO TO R-OPERADORID
+           WHEN = 02
+               PERFORM LIMPATELA
+               DISPLAY "OPERADOR: " AT 1705
+               ACCEPT OPERADORID AT 1716
+               ACCEPT ACTKEY FROM ESCAPE KEY
+               IF ACTKEY = 01
+                   PERFORM LIMPAVAR
+                   DISPLAY TELAOPER
+                   GO TO MENU
+               END-IF
+               PERFORM BUSCAOPER
+           WHEN = 03
+               GO TO SAIR
+           WHEN OTHER
+           DISPLAY "OPCAO INVALIDA" AT 1705
+               GO TO MENU
+           END-EVALUATE.
+
+      *RECEBE IDENTIFICACAO DO OPERADOR
+       R-OPERADORID.
+           ACCEPT TOPERADORID
+           ACCEPT ACTKEY FROM ESCAPE KEY
+      *F1 PARA VOLTAR AO MENU ANTERIOR
+           IF ACTKEY = 01
+               PERFORM LIMPAVAR
+               DISPLAY TELAOPER
+               GO TO MENU
+           ELSE IF OPERADORID = SPACES
+               DISPLAY "OPERADOR INVALIDO" AT 1405
+               PERFORM LIMPAVAR
+               GO TO R-OPERADORID
+           ELSE
+               PERFORM LEROPER
+               CONTINUE.
+
+      *RECEBE SENHA DO OPERADOR
+       R-SENHA.
+           ACCEPT TSENHA
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE SPACES TO SENHA
+               DISPLAY TSENHA
+               GO TO R-OPERADORID
+           ELSE IF SENHA = SPACES
+               DISPLAY "SENHA INVALIDA" AT 1405
+               GO TO R-SENHA
+           ELSE
+               PERFORM LIMPATELA
+               CONTINUE.
+
+      *RECEBE NIVEL DE ACESSO DO OPERADOR
+       R-NIVEL.
+           ACCEPT TNIVEL
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE ZEROES TO NIVEL
+               DISPLAY TNIVEL
+               GO TO R-SENHA
+           ELSE IF NIVEL NOT = 0 AND NIVEL NOT = 1
+               DISPLAY "NIVEL INVALIDO" AT 1405
+               GO TO R-NIVEL
+           ELSE
+               PERFORM LIMPATELA
+               GO TO VERIFICAOPC.
+
+      *VERIFICA SE O OPERADOR JA E REGISTRADO
+       VERIFICAOPC.
+           IF EXISTENCIA = 0
+               GO TO GRAVAOPER
+           ELSE
+               GO TO ALTERACHAVE
+           END-IF.
+
+      *FAZ LEITURA DO OPERADOR NO ARQUIVO
+       LEROPER.
+           READ CADOPER
+              IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY TELAOPER
+                   DISPLAY "OPERADOR JA CADASTRADO" AT 1610
+                   DISPLAY "F1 ALTERAR, F2 CANCELAR" AT 1710
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       MOVE 1 TO EXISTENCIA
+                       PERFORM LIMPATELA
+                   ELSE
+                       MOVE 0 TO EXISTENCIA
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAOPER
+                       GO TO MENU
+                   END-IF
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA ARQUIVO CADOPER" AT 2010
+                   GO TO SAIR
+                 END-IF
+              END-IF
+           CONTINUE.
+
+      *GRAVA OPERADOR NO ARQUIVO DE DADOS
+       GRAVAOPER.
+           IF NIVEL = 1
+               PERFORM VERIFICAARQVAZIO
+               IF CADOPERVAZIO = 0
+                   PERFORM LOGINSUP
+               END-IF
+           END-IF
+           PERFORM LIMPATELA
+           DISPLAY "GRAVAR DADOS?" AT 1605
+           DISPLAY "F1 - SIM, F2 - NAO" AT 1705
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               WRITE REGOPER
+               IF ERRO = "00" OR "02"
+                   PERFORM LIMPATELA
+                   CLOSE CADOPER
+                   OPEN I-O CADOPER
+                   DISPLAY "DADOS GRAVADOS" AT 2010
+                   GO TO MENU
+               ELSE IF ERRO = "22"
+                   DISPLAY "OPERADOR JA EXISTE " AT 2010
+                   GO TO MENU
+               ELSE
+                  DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADOPER" AT 2010
+                   GO TO MENU
+               END-IF
+           ELSE
+               PERFORM LIMPAVAR
+               PERFORM LIMPATELA
+           GO TO MENU.
+
+      *BUSCA OPERADOR NO ARQUIVO DE DADOS
+       BUSCAOPER.
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY TELAOPER
+                   DISPLAY "F1 DELETAR OPERADOR, F2 VOLTAR" AT 1605
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       PERFORM LOGINSUP
+                       DELETE CADOPER
+      *REMOVE OPERADOR DO ARQUIVO DE DADOS
+                       IF ERRO = "00"
+                           PERFORM LIMPAVAR
+                           DISPLAY TELAOPER
+                           CLOSE CADOPER
+                           OPEN I-O CADOPER
+                           DISPLAY "OPERADOR EXCLUIDO" AT 2010
+                           GO TO MENU
+                       ELSE
+                           PERFORM LIMPATELA
+                           DISPLAY "ERRO AO REMOVER OPERADOR" AT 2110
+                           GO TO MENU
+                       END-IF
+                   ELSE
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAOPER
+                       GO TO MENU
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM LIMPATELA
+               DISPLAY "OPERADOR NAO ENCONTRADO" AT 2010
+               GO TO MENU
+           END-IF.
+
+      *ALTERA DADOS DO OPERADOR NO ARQUIVO
+       ALTERACHAVE.
+           PERFORM LOGINSUP
+           REWRITE REGOPER
+           IF ERRO = "00" OR "02"
+               CLOSE CADOPER
+               OPEN I-O CADOPER
+               DISPLAY "INFORMACOES DE OPERADOR ALTERADAS" AT 2010
+               GO TO MENU
+           ELSE
+               DISPLAY "ERRO AO ALTERAR OPERADOR" AT 2010
+           GO TO MENU.
+
+      *VERIFICA SE O ARQUIVO DE OPERADORES AINDA ESTA VAZIO
+      *(PRIMEIRO CADASTRO NAO EXIGE CONFIRMACAO DE SUPERVISOR)
+       VERIFICAARQVAZIO.
+           MOVE OPERADORID TO OPERADORID-SAVE
+           MOVE LOW-VALUES TO OPERADORID
+           START CADOPER KEY IS NOT LESS OPERADORID
+               INVALID KEY
+                   MOVE 1 TO CADOPERVAZIO
+               NOT INVALID KEY
+                   MOVE 0 TO CADOPERVAZIO
+           END-START
+           MOVE OPERADORID-SAVE TO OPERADORID.
+
+      *EXIGE CONFIRMACAO DE UM OPERADOR SUPERVISOR ANTES DE
+      *CRIAR SUPERVISOR, ALTERAR OU EXCLUIR UM OPERADOR EXISTENTE
+       LOGINSUP.
+           PERFORM LIMPATELA
+           DISPLAY "CONFIRME SUPERVISOR" AT 1605
+           DISPLAY "OPERADOR:" AT 1705
+           ACCEPT OPERADOR AT 1715
+           DISPLAY "SENHA:" AT 1805
+           ACCEPT SENHAINF AT 1811
+           PERFORM LERSUPERVISOR
+           IF BSOPER = 1
+               PERFORM LIMPATELA
+               DISPLAY "ACESSO NEGADO - REQUER SUPERVISOR" AT 2010
+               MOVE SPACES TO OPERADOR SENHAINF
+               PERFORM LIMPAVAR
+               DISPLAY TELAOPER
+               GO TO MENU
+           ELSE
+               PERFORM LIMPATELA.
+
+      *VALIDA OPERADOR E SENHA INFORMADOS CONTRA CADOPER, SEM
+      *PERDER OS DADOS DO REGISTRO ALVO JA CARREGADOS EM REGOPER
+       LERSUPERVISOR.
+           MOVE 0 TO BSOPER
+           MOVE OPERADORID TO OPERADORID-SAVE
+           MOVE SENHA TO SENHA-SAVE
+           MOVE NIVEL TO NIVEL-SAVE
+           MOVE OPERADOR TO OPERADORID
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF
+                       MOVE 1 TO BSOPER
+                   ELSE IF NIVEL NOT = 1
+                       MOVE 1 TO BSOPER
+                   ELSE
+                       CONTINUE
+                   END-IF
+               ELSE
+                   MOVE 1 TO BSOPER
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER
+           END-IF
+           MOVE OPERADORID-SAVE TO OPERADORID
+           MOVE SENHA-SAVE TO SENHA
+           MOVE NIVEL-SAVE TO NIVEL.
+
+       LIMPAVAR.
+           MOVE ZEROS TO NIVEL EXISTENCIA ACTKEY
+           MOVE SPACES TO OPERADORID SENHA AUX.
+
+      *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
+       LIMPATELA.
+           DISPLAY "                                       " AT 1302
+           DISPLAY "                                       " AT 1341
+           DISPLAY "                                       " AT 1402
+           DISPLAY "                                       " AT 1441
+           DISPLAY "                                       " AT 1502
+           DISPLAY "                                       " AT 1541
+           DISPLAY "                                       " AT 1602
+           DISPLAY "                                       " AT 1641
+           DISPLAY "                                       " AT 1702
+           DISPLAY "                                       " AT 1741
+           DISPLAY "                                       " AT 1802
+           DISPLAY "                                       " AT 1841
+           DISPLAY "                                       " AT 1902
+           DISPLAY "                                       " AT 1941
+           DISPLAY "                                       " AT 2002
+           DISPLAY "                                       " AT 2041.
+
+      *FIM DO PROGRAMA
+       SAIR.
+           CLOSE CADOPER.
+           END PROGRAM P172907.
