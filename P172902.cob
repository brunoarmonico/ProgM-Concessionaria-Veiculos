@@ -25,6 +25,11 @@
                RECORD KEY   IS CODIGO
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT CADOPER ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OPERADORID
+               FILE STATUS  IS ERRO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,6 +41,7 @@
                    03 CODIGO1 PIC 9(3) VALUE ZEROES.
                    03 CODIGO2 PIC 9(3) VALUE ZEROES.
                02 MODELO PIC X(20) VALUE SPACES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
 
            FD CADMARCA
                LABEL RECORD IS STANDARD
@@ -43,13 +49,35 @@
            01 REGMARCA.
                02 CODIGO PIC 9(3).
                02 MARCA  PIC X(20).
+               02 ORIGEM PIC X(1).
+               02 PAIS   PIC 9(2).
+               02 VERSAOMARCA PIC 9(6).
+
+           FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+           01 REGOPER.
+               02 OPERADORID PIC X(08) VALUE SPACES.
+               02 SENHA      PIC X(08) VALUE SPACES.
+               02 NIVEL      PIC 9(01) VALUE 0.
 
            WORKING-STORAGE SECTION.
+           01 OPERADOR PIC X(08) VALUE SPACES.
+           01 SENHAINF PIC X(08) VALUE SPACES.
+           01 BSOPER PIC 9(1) VALUE 0.
+           01 NIVELOPER PIC 9(01) VALUE 0.
            01 BCMARCA PIC 9(1) VALUE 0.
            01 ERRO PIC X(2) VALUE "00".
            01 AUX PIC X(01) VALUE SPACES.
            01 ACTKEY PIC 9(02) VALUE ZEROES.
            01 EXISTENCIA PIC 9(1) VALUE 0.
+
+      *GUARDA A VERSAO LIDA PARA DETECTAR ALTERACAO CONCORRENTE
+           01 ANTESMODEL PIC X(32) VALUE SPACES.
+           01 ANTESMODEL-R REDEFINES ANTESMODEL.
+               02 FILLER PIC X(26).
+               02 VERSAOLIDA PIC 9(6).
+           01 EDITADOMODEL PIC X(32) VALUE SPACES.
       ***************************************
            01 FLAG                   PIC 9(2) COMP-X VALUE 1.
            01 USER-KEY-CONTROL.
@@ -150,18 +178,58 @@
                IF ERRO = "30" OR ERRO = "35"
                    OPEN OUTPUT CADMODEL
                    CLOSE CADMODEL
-                  DISPLAY "ARQUIVO CADCEP FOI CRIADO" AT 0622
+                  DISPLAY "ARQUIVO CADMODEL FOI CRIADO" AT 0622
                    GO TO ABREARQUIVO
                ELSE
-                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMODEL" AT 0622
            ELSE
                DISPLAY TELAMODELO
+               PERFORM LOGIN
                CONTINUE.
 
+      *SOLICITA IDENTIFICACAO DO OPERADOR ANTES DE LIBERAR O MENU
+       LOGIN.
+           PERFORM LIMPATELA
+           DISPLAY "OPERADOR:" AT 0601
+           ACCEPT OPERADOR AT 0611
+           DISPLAY "SENHA:" AT 0701
+           ACCEPT SENHAINF AT 0708
+           PERFORM LERPERADOR
+           IF BSOPER = 1
+               DISPLAY "OPERADOR OU SENHA INVALIDOS" AT 0801
+               MOVE SPACES TO OPERADOR SENHAINF
+               GO TO LOGIN
+           ELSE
+               PERFORM LIMPATELA
+               CONTINUE.
+
+      *VALIDA OPERADOR E SENHA NO ARQUIVO DE OPERADORES
+       LERPERADOR.
+           MOVE 0 TO BSOPER
+           MOVE OPERADOR TO OPERADORID
+           OPEN INPUT CADOPER
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF
+                       MOVE 1 TO BSOPER
+                   ELSE
+                       MOVE NIVEL TO NIVELOPER
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO LER OPERADOR" AT 0801
+                   MOVE 1 TO BSOPER
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER
+           END-IF
+           CLOSE CADOPER.
+
       *MENU PRINCIPAL
        MENU.
            PERFORM LIMPAVAR
-           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1305
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR, F4 BUSCAR NOME"
+               AT 1305
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
            EVALUATE ACTKEY
@@ -182,6 +250,17 @@
                PERFORM BUSCAMODELO
            WHEN = 03
                GO TO SAIR
+           WHEN = 04
+               PERFORM LIMPATELA
+               DISPLAY "MODELO: " AT 1705
+               ACCEPT MODELO AT 1714
+               ACCEPT ACTKEY FROM ESCAPE KEY
+               IF ACTKEY = 01
+                   PERFORM LIMPAVAR
+                   DISPLAY TELAMODELO
+                   GO TO MENU
+               END-IF
+               PERFORM BUSCAMODELONOME
            WHEN OTHER
            DISPLAY "OPCAO INVALIDA" AT 1705
                GO TO MENU
@@ -248,6 +327,7 @@
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
                        MOVE 1 TO EXISTENCIA
+                       MOVE REGMODEL TO ANTESMODEL
                        PERFORM LIMPATELA
                    ELSE
                        MOVE 0 TO EXISTENCIA
@@ -270,6 +350,7 @@
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
+               MOVE 1 TO VERSAO
                WRITE REGMODEL
                IF ERRO = "00" OR "02"
                    PERFORM LIMPATELA
@@ -289,17 +370,30 @@
                DISPLAY TELAMODELO
            GO TO MENU.
 
-      *ALTERA DADOS DO MODELO NO ARQUIVO
+      *ALTERA DADOS DO MODELO NO ARQUIVO - CONFERE SE A VERSAO EM DISCO
+      *AINDA E A MESMA QUE FOI LIDA, PARA EVITAR QUE UM SEGUNDO
+      *OPERADOR SOBRESCREVA A ALTERACAO DO PRIMEIRO
        ALTERACHAVE.
            PERFORM LIMPATELA
-           REWRITE REGMODEL
-           IF ERRO = "00" OR "02"
-               CLOSE CADMODEL
+           MOVE REGMODEL TO EDITADOMODEL
+           READ CADMODEL
+           IF ERRO = "00" AND VERSAO = VERSAOLIDA
+               MOVE EDITADOMODEL TO REGMODEL
+               ADD 1 TO VERSAO
+               REWRITE REGMODEL
+               IF ERRO = "00" OR "02"
+                   CLOSE CADMODEL
                    OPEN I-O CADMODEL
-               DISPLAY "INFORMACOES DE MODELO ALTERADAS" AT 1710
-               GO TO MENU
+                   DISPLAY "INFORMACOES DE MODELO ALTERADAS" AT 1710
+                   GO TO MENU
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR MODELO" AT 1710
+                   GO TO MENU
+               END-IF
            ELSE
-               DISPLAY "ERRO AO ALTERAR MODELO" AT 1710
+               MOVE EDITADOMODEL TO REGMODEL
+               DISPLAY "MODELO ALTERADO POR OUTRO OPERADOR - REFACA" AT
+                   1710
            GO TO MENU.
 
       *BUSCA O MODELO POR CODIGO NO ARQUIVO DE DADOS
@@ -315,6 +409,11 @@
                    ACCEPT AUX AT 2360
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
+                       IF NIVELOPER NOT = 1
+                           PERFORM LIMPATELA
+                           DISPLAY "ACESSO NEGADO - REQUER SUPERVISOR" AT 1710
+                           GO TO MENU
+                       END-IF
                        DELETE CADMODEL
                        IF ERRO = "00"
                            PERFORM LIMPAVAR
@@ -339,6 +438,25 @@
                GO TO MENU
            END-IF.
 
+      *BUSCA O MODELO PELO NOME, NA CHAVE ALTERNATIVA MODELO - PARA NA
+      *PRIMEIRA OCORRENCIA IGUAL OU MAIOR AO NOME DIGITADO
+       BUSCAMODELONOME.
+           PERFORM LIMPATELA
+           START CADMODEL KEY IS NOT LESS MODELO
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           IF ERRO = "23"
+               DISPLAY "MODELO NAO ENCONTRADO" AT 1710
+               GO TO MENU
+           ELSE
+               READ CADMODEL NEXT
+               IF ERRO NOT = "00"
+                   DISPLAY "MODELO NAO ENCONTRADO" AT 1710
+                   GO TO MENU
+               ELSE
+                   GO TO BUSCAMODELO.
+
       *FAZ BUSCA E LEITURA NO ARQUIVO DE MARCA
        LERMARCA.
            PERFORM LIMPATELA
