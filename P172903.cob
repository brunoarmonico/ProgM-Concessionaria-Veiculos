@@ -27,6 +27,16 @@
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
 
+           SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROAUD.
+
+           SELECT CADOPER ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OPERADORID
+               FILE STATUS  IS ERRO.
+
        DATA DIVISION.
        FILE SECTION.
            FD CADPROPR
@@ -44,8 +54,9 @@
                02 COMPLEMENTO PIC X(25) VALUE SPACES.
                02 TELEFONE.
                    03 DDD PIC 9(2) VALUE ZEROES.
-                   03 NUMERO PIC 9(8) VALUE ZEROES.
+                   03 NUMERO PIC 9(9) VALUE ZEROES.
                02 EMAIL PIC X(30) VALUE SPACES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
 
            FD CADCEP
                LABEL RECORD IS STANDARD
@@ -57,10 +68,35 @@
                02 CIDADE PIC X(20) VALUE SPACES.
                02 UF PIC X(2) VALUE SPACES.
                02 REFERENCIA PIC X(35) VALUE SPACES.
-               02 LATITUDE PIC X(15) VALUE SPACES.
-               02 LONGITUDE PIC X(15) VALUE SPACES.
+               02 LATITUDE PIC S9(3)V9(6) VALUE ZEROES.
+               02 LONGITUDE PIC S9(3)V9(6) VALUE ZEROES.
+
+           FD AUDITLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.TXT".
+           01 LINHAAUDIT PIC X(320) VALUE SPACES.
+
+           FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+           01 REGOPER.
+               02 OPERADORID PIC X(08) VALUE SPACES.
+               02 SENHA      PIC X(08) VALUE SPACES.
+               02 NIVEL      PIC 9(01) VALUE 0.
 
            WORKING-STORAGE SECTION.
+           01 SENHAINF PIC X(08) VALUE SPACES.
+           01 BSOPER PIC 9(1) VALUE 0.
+           01 NIVELOPER PIC 9(01) VALUE 0.
+           01 ERROAUD PIC X(2) VALUE "00".
+           01 OPERADOR PIC X(08) VALUE SPACES.
+           01 DATAAUDIT PIC 9(08) VALUE ZEROES.
+           01 HORAAUDIT PIC 9(08) VALUE ZEROES.
+           01 ANTESPROPR PIC X(135) VALUE SPACES.
+           01 ANTESPROPR-R REDEFINES ANTESPROPR.
+               02 FILLER PIC X(129).
+               02 VERSAOLIDA PIC 9(6).
+           01 EDITADOPROPR PIC X(135) VALUE SPACES.
            01 BSCEP PIC 9(1) VALUE 0.
            01 ERRO PIC X(2) VALUE "00".
            01 AUX PIC X(01) VALUE SPACES.
@@ -68,6 +104,32 @@
            01 EXISTENCIA PIC 9(1) VALUE 0.
            01 AUXANO       PIC 9(2) VALUE ZEROS.
            01 AUXANO2      PIC 9(2) VALUE ZEROS.
+           01 DATASISTEMA.
+               03 DS-ANO PIC 9(4).
+               03 DS-MES PIC 9(2).
+               03 DS-DIA PIC 9(2).
+           01 IDADEPROPR PIC 9(3) VALUE ZEROES.
+           01 WS-CPF       PIC X(11) VALUE SPACES.
+           01 WS-CPF-N REDEFINES WS-CPF.
+               03 CPF-D1   PIC 9.
+               03 CPF-D2   PIC 9.
+               03 CPF-D3   PIC 9.
+               03 CPF-D4   PIC 9.
+               03 CPF-D5   PIC 9.
+               03 CPF-D6   PIC 9.
+               03 CPF-D7   PIC 9.
+               03 CPF-D8   PIC 9.
+               03 CPF-D9   PIC 9.
+               03 CPF-D10  PIC 9.
+               03 CPF-D11  PIC 9.
+           01 CPF-SOMA1    PIC 9(4) VALUE ZEROES.
+           01 CPF-SOMA2    PIC 9(4) VALUE ZEROES.
+           01 CPF-RESTO1   PIC 9(2) VALUE ZEROES.
+           01 CPF-RESTO2   PIC 9(2) VALUE ZEROES.
+           01 CPF-AUX      PIC 9(4) VALUE ZEROES.
+           01 CPF-DV1      PIC 9(2) VALUE ZEROES.
+           01 CPF-DV2      PIC 9(2) VALUE ZEROES.
+           01 CPF-VALIDO   PIC 9(1) VALUE 0.
 
            SCREEN SECTION.
        01  TELAPROPR.
@@ -205,7 +267,7 @@
                USING  UF
                HIGHLIGHT.
            05  TFONE
-               LINE 15  COLUMN 12  PIC 9(10)
+               LINE 15  COLUMN 12  PIC 9(11)
                USING  TELEFONE
                HIGHLIGHT     BLANK ZERO.
            05  TMAIL
@@ -228,8 +290,47 @@
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROPR" AT 0622
            ELSE
                DISPLAY TELAPROPR
+               PERFORM LOGIN
+               CONTINUE.
+
+      *SOLICITA IDENTIFICACAO DO OPERADOR ANTES DE LIBERAR O MENU
+       LOGIN.
+           PERFORM LIMPATELA
+           DISPLAY "OPERADOR:" AT 0601
+           ACCEPT OPERADOR AT 0611
+           DISPLAY "SENHA:" AT 0701
+           ACCEPT SENHAINF AT 0708
+           PERFORM LERPERADOR
+           IF BSOPER = 1
+               DISPLAY "OPERADOR OU SENHA INVALIDOS" AT 0801
+               MOVE SPACES TO OPERADOR SENHAINF
+               GO TO LOGIN
+           ELSE
+               PERFORM LIMPATELA
                CONTINUE.
 
+      *VALIDA OPERADOR E SENHA NO ARQUIVO DE OPERADORES
+       LERPERADOR.
+           MOVE 0 TO BSOPER
+           MOVE OPERADOR TO OPERADORID
+           OPEN INPUT CADOPER
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF
+                       MOVE 1 TO BSOPER
+                   ELSE
+                       MOVE NIVEL TO NIVELOPER
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO LER OPERADOR" AT 0801
+                   MOVE 1 TO BSOPER
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER
+           END-IF
+           CLOSE CADOPER.
+
       *MENU PRINCIPAL
        MENU.
            PERFORM LIMPAVAR
@@ -275,9 +376,41 @@
                PERFORM LIMPAVAR
                GO TO R-CPF
            ELSE
-               PERFORM LERPROPR
+               MOVE CPF TO WS-CPF
+               PERFORM VALIDACPF
+               IF CPF-VALIDO = 0
+                   DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR" AT 1805
+                   PERFORM LIMPAVAR
+                   GO TO R-CPF
+               ELSE
+                   PERFORM LERPROPR
+               END-IF
                CONTINUE.
 
+      *CALCULA OS DIGITOS VERIFICADORES DO CPF E CONFERE COM OS DIGITOS
+      *INFORMADOS
+       VALIDACPF.
+           MOVE 0 TO CPF-VALIDO
+           COMPUTE CPF-SOMA1 = CPF-D1 * 10 + CPF-D2 * 9 + CPF-D3 * 8
+               + CPF-D4 * 7 + CPF-D5 * 6 + CPF-D6 * 5 + CPF-D7 * 4
+               + CPF-D8 * 3 + CPF-D9 * 2
+           DIVIDE CPF-SOMA1 BY 11 GIVING CPF-AUX REMAINDER CPF-RESTO1
+           COMPUTE CPF-DV1 = 11 - CPF-RESTO1
+           IF CPF-DV1 > 9
+               MOVE 0 TO CPF-DV1
+           END-IF
+           COMPUTE CPF-SOMA2 = CPF-D1 * 11 + CPF-D2 * 10 + CPF-D3 * 9
+               + CPF-D4 * 8 + CPF-D5 * 7 + CPF-D6 * 6 + CPF-D7 * 5
+               + CPF-D8 * 4 + CPF-D9 * 3 + CPF-DV1 * 2
+           DIVIDE CPF-SOMA2 BY 11 GIVING CPF-AUX REMAINDER CPF-RESTO2
+           COMPUTE CPF-DV2 = 11 - CPF-RESTO2
+           IF CPF-DV2 > 9
+               MOVE 0 TO CPF-DV2
+           END-IF
+           IF CPF-DV1 = CPF-D10 AND CPF-DV2 = CPF-D11
+               MOVE 1 TO CPF-VALIDO
+           END-IF.
+
       *RECEBE NOME DO PROPRIETARIO
        R-NOME.
            ACCEPT TNOME
@@ -304,7 +437,8 @@
                DISPLAY TNASC
                GO TO R-NOME
            END-IF
-           IF ANO < 1900 OR ANO > 2017
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           IF ANO < 1900 OR ANO > DS-ANO
                DISPLAY "ANO INVALIDO" AT 1705
                MOVE ZEROES TO DATANASC
                GO TO R-NASC
@@ -326,7 +460,7 @@
                        GO TO R-NASC
                   ELSE
                        PERFORM LIMPATELA
-                       GO TO R-CEP
+                       GO TO R-VERIFICAIDADEPROPR
                   END-IF
 
                ELSE
@@ -335,7 +469,7 @@
                        GO TO R-NASC
                   ELSE
                        PERFORM LIMPATELA
-                       GO TO R-CEP
+                       GO TO R-VERIFICAIDADEPROPR
                   END-IF
               END-IF
 
@@ -350,6 +484,21 @@
            PERFORM LIMPATELA
            CONTINUE.
 
+      *CONFERE SE O PROPRIETARIO JA ATINGIU A IDADE MINIMA PARA
+      *CADASTRO, USANDO A DATA DO SISTEMA
+       R-VERIFICAIDADEPROPR.
+           COMPUTE IDADEPROPR = DS-ANO - ANO
+           IF DS-MES < MES OR (DS-MES = MES AND DS-DIA < DIA)
+               SUBTRACT 1 FROM IDADEPROPR
+           END-IF
+           IF IDADEPROPR < 18
+               DISPLAY "PROPRIETARIO MENOR DE IDADE - MINIMO 18 ANOS"
+                   AT 1705
+               MOVE ZEROES TO DATANASC
+               GO TO R-NASC
+           ELSE
+               GO TO R-CEP.
+
       *RECEBE CEP DO PROPRIETARIO
        R-CEP.
            MOVE 0 TO BSCEP
@@ -455,6 +604,7 @@
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
                        MOVE 1 TO EXISTENCIA
+                       MOVE REGPROPR TO ANTESPROPR
                        PERFORM LIMPATELA
                    ELSE
                        MOVE 0 TO EXISTENCIA
@@ -477,6 +627,7 @@
            ACCEPT AUX AT 0101
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
+               MOVE 1 TO VERSAO
                WRITE REGPROPR
                IF ERRO = "00" OR "02"
                    PERFORM LIMPATELA
@@ -496,18 +647,59 @@
                PERFORM LIMPATELA
            GO TO MENU.
 
-      *ALTERA DADOS DO PROPRIETARIO NO ARQUIVO
+      *ALTERA DADOS DO PROPRIETARIO NO ARQUIVO - CONFERE SE A VERSAO EM
+      *DISCO AINDA E A MESMA QUE FOI LIDA, PARA EVITAR QUE UM SEGUNDO
+      *OPERADOR SOBRESCREVA A ALTERACAO DO PRIMEIRO
        ALTERACHAVE.
-           REWRITE REGPROPR
-           IF ERRO = "00" OR "02"
-               CLOSE CADPROPR
-               OPEN I-O CADPROPR
-               DISPLAY "INFORMACOES DE PROPRIETARIO ALTERADAS" AT 2010
-               GO TO MENU
+           MOVE REGPROPR TO EDITADOPROPR
+           READ CADPROPR
+           IF ERRO = "00" AND VERSAO = VERSAOLIDA
+               MOVE EDITADOPROPR TO REGPROPR
+               ADD 1 TO VERSAO
+               REWRITE REGPROPR
+               IF ERRO = "00" OR "02"
+                   PERFORM GRAVAAUDIT
+                   CLOSE CADPROPR
+                   OPEN I-O CADPROPR
+                   DISPLAY "INFORMACOES DE PROPRIETARIO ALTERADAS" AT
+                       2010
+                   GO TO MENU
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR PROPRIETARIO" AT 2010
+                   GO TO MENU
+               END-IF
            ELSE
-               DISPLAY "ERRO AO ALTERAR PROPRIETARIO" AT 2010
+               MOVE EDITADOPROPR TO REGPROPR
+               DISPLAY "PROPRIETARIO ALTERADO POR OUTRO OPERADOR - " AT
+                   2010
+               DISPLAY "REFACA" AT 2110
            GO TO MENU.
 
+      *GRAVA NO LOG DE AUDITORIA OS VALORES ANTES/DEPOIS DA ALTERACAO
+       GRAVAAUDIT.
+           ACCEPT DATAAUDIT FROM DATE YYYYMMDD
+           ACCEPT HORAAUDIT FROM TIME
+           OPEN EXTEND AUDITLOG
+           IF ERROAUD NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           MOVE SPACES TO LINHAAUDIT
+           STRING "PROPR CPF=" DELIMITED BY SIZE
+               CPF             DELIMITED BY SIZE
+               " OPERADOR="    DELIMITED BY SIZE
+               OPERADOR        DELIMITED BY SIZE
+               " DATA="        DELIMITED BY SIZE
+               DATAAUDIT       DELIMITED BY SIZE
+               HORAAUDIT       DELIMITED BY SIZE
+               " ANTES="       DELIMITED BY SIZE
+               ANTESPROPR      DELIMITED BY SIZE
+               " DEPOIS="      DELIMITED BY SIZE
+               REGPROPR        DELIMITED BY SIZE
+               INTO LINHAAUDIT
+           END-STRING
+           WRITE LINHAAUDIT
+           CLOSE AUDITLOG.
+
       *BUSCA DADOS DO PROPRIETARIO
        BUSCAPROPR.
            READ CADPROPR
@@ -521,6 +713,11 @@
                    ACCEPT AUX AT 0101
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
+                       IF NIVELOPER NOT = 1
+                           PERFORM LIMPATELA
+                          DISPLAY "ACESSO NEGADO - REQUER SUPERVISOR" AT 2110
+                           GO TO MENU
+                       END-IF
                        DELETE CADPROPR
                        IF ERRO = "00"
                            PERFORM LIMPAVAR
@@ -572,7 +769,7 @@
            MOVE ZEROES TO CPF DATANASC BCEP NUM DDD NUMERO EXISTENCIA
            MOVE ZEROES TO BSCEP AUX ACTKEY CEP
            MOVE SPACES TO NOME COMPLEMENTO EMAIL LOGRADOURO BAIRRO
-           MOVE SPACES TO CIDADE UF.
+           MOVE SPACES TO CIDADE UF ANTESPROPR.
 
       *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
        LIMPATELA.
