@@ -0,0 +1,319 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPROPR.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROPR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CPF
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT RELPROPR ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADPROPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROPR.DAT".
+           01 REGPROPR.
+               02 CPF PIC X(11) VALUE ZEROES.
+               02 NOME PIC X(30) VALUE SPACES.
+               02 DATANASC.
+                   03 DIA PIC 9(2) VALUE ZEROES.
+                   03 MES PIC 9(2) VALUE ZEROES.
+                   03 ANO PIC 9(4) VALUE ZEROES.
+               02 BCEP PIC 9(8) VALUE ZEROES.
+               02 NUM PIC 9(6) VALUE ZEROES.
+               02 COMPLEMENTO PIC X(25) VALUE SPACES.
+               02 TELEFONE.
+                   03 DDD PIC 9(2) VALUE ZEROES.
+                   03 NUMERO PIC 9(9) VALUE ZEROES.
+               02 EMAIL PIC X(30) VALUE SPACES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD RELPROPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPROPR.TXT".
+           01 LINHAREL PIC X(100) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 POSICAO   PIC 99 VALUE 5.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+           01 AUX       PIC X(01) VALUE SPACES.
+           01 ACTKEY    PIC 9(02) VALUE ZEROES.
+           01 CONLIN    PIC 9(03) VALUE 001.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+
+       01 RELATORIO.
+           03 FILLER   PIC X(08) VALUE SPACES.
+           03 RECPF    PIC X(11) VALUE SPACES.
+           03 FILLER   PIC X(02) VALUE SPACES.
+           03 RENOME   PIC X(30) VALUE SPACES.
+           03 FILLER   PIC X(02) VALUE SPACES.
+           03 RENASC   PIC 99/99/9999.
+
+       01 LIMPA.
+           03 FILLER PIC X(33) VALUE"                                 ".
+           03 FILLER PIC X(33) VALUE"                                 ".
+
+           SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ                             RELATORIO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DE PROPRIETARIOS                       บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 03  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ".
+           05  LINE 04  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "บ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 22  COLUMN 01
+               VALUE  "ฬออออออออออหออออออออออออออออออออออออออออ".
+           05  LINE 22  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 23  COLUMN 01
+               VALUE  "บ MENSAGEM:บ".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 24  COLUMN 01
+               VALUE  "ศออออออออออสออออออออออออออออออออออออออออ".
+           05  LINE 24  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+
+           05 LINE 04 COLUMN 10
+               VALUE "CPF          NOME                       NASCIMENTO".
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO DE PROPRIETARIOS
+       ABREARQUIVO.
+           OPEN I-O CADPROPR
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADPROPR
+                   CLOSE CADPROPR
+                   DISPLAY "ARQUIVO CADPROPR FOI CRIADO" AT 2314
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROPR" AT 2314
+           ELSE
+               DISPLAY TELA
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       INICIABUSCA.
+           PERFORM LIMPAVAR.
+           DISPLAY "F1-CPF F2-NOME F3-SAIR F4-IMPRIMIR" AT 2314
+           ACCEPT AUX AT 2375
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               GO TO BUSCACPF
+           WHEN = 02
+               GO TO BUSCANOME
+           WHEN = 03
+               GO TO SAIR
+           WHEN = 04
+               GO TO IMPRIME
+           WHEN OTHER
+               GO TO INICIABUSCA
+           END-EVALUATE.
+
+      *BUSCA PROPRIETARIO POR NOME
+       BUSCANOME.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O NOME:" AT 2314
+           ACCEPT NOME AT 2330
+           START CADPROPR KEY IS NOT LESS NOME INVALID KEY
+               DISPLAY "FIM DE PROCESSAMENTO" AT 2314
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *BUSCA PROPRIETARIO POR CPF
+       BUSCACPF.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O CPF:" AT 2314
+           ACCEPT CPF AT 2329
+           START CADPROPR KEY IS NOT LESS CPF INVALID KEY
+               DISPLAY "FIM DE PROCESSAMENTO" AT 2314
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *PROCURA PROPRIETARIO NO ARQUIVO
+       BUSCA.
+           READ CADPROPR NEXT
+           IF ERRO NOT = "00"
+              IF ERRO = "10"
+                 PERFORM LIMPATELA
+                 DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
+                 GO TO INICIABUSCA
+              ELSE
+                 PERFORM LIMPATELA
+                 DISPLAY ERRO AT 2370
+                 DISPLAY "ERRO NA LEITURA DO ARQUIVO" AT 2314
+                 GO TO SAIR
+               END-IF
+           ELSE
+               CONTINUE.
+
+      *EXIBE DADOS ENCONTRADOS
+       DADOS.
+           MOVE CPF TO RECPF
+           MOVE NOME TO RENOME
+           MOVE DIA TO RENASC(1:2)
+           MOVE MES TO RENASC(4:2)
+           MOVE ANO TO RENASC(7:4)
+           DISPLAY RELATORIO AT LINE CONLIN COL 10
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+               GO TO BUSCA
+           ELSE
+               CONTINUE.
+
+      *PROXIMA PAGINA OU ENCERRA CONSULTA
+       CONTINUA.
+           ACCEPT AUX
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           PERFORM LIMPATELA
+           DISPLAY "F1 - CONTINUAR CONSULTA F2 - ENCERRAR" AT 2314
+           IF ACTKEY = 01
+               MOVE 01 TO CONLIN
+               GO TO BUSCA
+           IF ACTKEY = 02
+               GO TO INICIABUSCA.
+
+      *GRAVA O RELATORIO DE PROPRIETARIOS EM ARQUIVO
+       IMPRIME.
+           PERFORM LIMPATELA
+           OPEN OUTPUT RELPROPR
+           MOVE "CPF         NOME                          NASCIMENTO"
+               TO LINHAREL
+           WRITE LINHAREL
+           MOVE ZEROES TO CPF
+           START CADPROPR KEY IS NOT LESS CPF
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           PERFORM IMPRIME-LOOP UNTIL ERRO = "10" OR ERRO = "23"
+           CLOSE RELPROPR
+           DISPLAY "RELATORIO GRAVADO EM RELPROPR.TXT" AT 2314
+           GO TO INICIABUSCA.
+
+      *LE UM REGISTRO E GRAVA UMA LINHA DO RELATORIO IMPRESSO
+       IMPRIME-LOOP.
+           READ CADPROPR NEXT
+           IF ERRO = "00"
+               MOVE SPACES TO LINHAREL
+               STRING CPF DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   ANO DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+           END-IF.
+
+       LIMPATELA.
+           DISPLAY LIMPA AT 2314.
+
+       LIMPAVAR.
+           MOVE ZEROES TO CPF ERRO ACTKEY EXISTENCIA
+           MOVE SPACES TO NOME AUX
+           MOVE 5 TO POSICAO CONLIN.
+
+       SAIR.
+           CLOSE CADPROPR.
+           END PROGRAM COPROPR.
