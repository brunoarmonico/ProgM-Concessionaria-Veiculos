@@ -0,0 +1,379 @@
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      *
+      *RODAR NO OPEN COBOL IDE (ADMINISTRADOR), COMPILADOR DEFAULT OU MF
+      *ATIVAR "RUN IN EXTERNAL TERMINAL" NA GUIA "RUN" DAS
+      *PREFERENCIAS (F2) DO OPEN COBOL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172905.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOCOR
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADCOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+           01 REGCOR.
+               02 CODIGOCOR PIC 9(2) VALUE ZEROES.
+               02 DESCRICAO PIC X(15) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO PIC X(2) VALUE "00".
+           01 AUX PIC X(01) VALUE SPACES.
+           01 ACTKEY PIC 9(02) VALUE ZEROES.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 BSCOR PIC 9(1) VALUE 0.
+           01 CODIGOSALVO PIC 9(2) VALUE ZEROES.
+           01 DESCSALVO PIC X(15) VALUE SPACES.
+
+           SCREEN SECTION.
+       01  TELACOR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ                             CADASTRO D".
+           05  LINE 03  COLUMN 41
+               VALUE  "E COR                                   บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 04  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ  CODIGO:".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ  DESCRICAO:".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 10  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 21  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+           05  TCODIGOCOR
+               LINE 06  COLUMN 12  PIC 9(02)
+               USING  CODIGOCOR
+               BLANK ZERO.
+           05  TDESCRICAO
+               LINE 08  COLUMN 14  PIC X(15)
+               USING  DESCRICAO.
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO COM DADOS DAS CORES
+       ABREARQUIVO.
+           OPEN I-O CADCOR
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADCOR
+                   CLOSE CADCOR
+                  DISPLAY "ARQUIVO CADCOR FOI CRIADO" AT 0622
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCOR" AT 0622
+           ELSE
+               DISPLAY TELACOR
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       MENU.
+           PERFORM LIMPAVAR
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               DISPLAY TELACOR
+               GO TO R-CODIGOCOR
+           WHEN = 02
+               PERFORM LIMPATELA
+               DISPLAY "CODIGO: " AT 1705
+               ACCEPT CODIGOCOR AT 1714
+               ACCEPT ACTKEY FROM ESCAPE KEY
+               IF ACTKEY = 01
+                   PERFORM LIMPAVAR
+                   DISPLAY TELACOR
+                   GO TO MENU
+               END-IF
+               PERFORM BUSCACOR
+           WHEN = 03
+               GO TO SAIR
+           WHEN OTHER
+           DISPLAY "OPCAO INVALIDA" AT 1705
+               GO TO MENU
+           END-EVALUATE.
+
+      *RECEBE CODIGO DA COR
+       R-CODIGOCOR.
+           ACCEPT TCODIGOCOR
+           ACCEPT ACTKEY FROM ESCAPE KEY
+      *F1 PARA VOLTAR AO MENU ANTERIOR
+           IF ACTKEY = 01
+               PERFORM LIMPAVAR
+               DISPLAY TELACOR
+               GO TO MENU
+           ELSE IF CODIGOCOR = ZEROES
+               DISPLAY "CODIGO INVALIDO" AT 1405
+               PERFORM LIMPAVAR
+               GO TO R-CODIGOCOR
+           ELSE
+               PERFORM LERCOR
+               CONTINUE.
+
+      *RECEBE DESCRICAO DA COR
+       R-DESCRICAO.
+           ACCEPT TDESCRICAO
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE SPACES TO DESCRICAO
+               DISPLAY TDESCRICAO
+               GO TO R-CODIGOCOR
+           ELSE IF DESCRICAO = SPACES
+               DISPLAY "DESCRICAO INVALIDA" AT 1405
+               GO TO R-DESCRICAO
+           ELSE
+               PERFORM CHECADUPLICATA
+               IF BSCOR = 1
+                   DISPLAY "COR JA CADASTRADA COM OUTRO CODIGO" AT 1405
+                   MOVE SPACES TO DESCRICAO
+                   DISPLAY TDESCRICAO
+                   GO TO R-DESCRICAO
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO VERIFICAOPC
+               END-IF.
+
+      *VERIFICA SE A DESCRICAO DA COR JA PERTENCE A OUTRO CODIGO
+       CHECADUPLICATA.
+           MOVE CODIGOCOR TO CODIGOSALVO
+           MOVE DESCRICAO TO DESCSALVO
+           MOVE 0 TO BSCOR
+           START CADCOR KEY IS EQUAL DESCRICAO
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM CHECADUPLICATA-LOOP UNTIL ERRO = "10" OR BSCOR = 1
+           MOVE CODIGOSALVO TO CODIGOCOR
+           MOVE DESCSALVO TO DESCRICAO
+           MOVE "00" TO ERRO.
+
+       CHECADUPLICATA-LOOP.
+           READ CADCOR NEXT
+           IF ERRO = "00"
+               IF DESCRICAO NOT = DESCSALVO
+                   MOVE "10" TO ERRO
+               ELSE
+                   IF CODIGOCOR NOT = CODIGOSALVO
+                       MOVE 1 TO BSCOR
+                   END-IF
+               END-IF
+           END-IF.
+
+      *VERIFICA SE A COR JA E REGISTRADA
+       VERIFICAOPC.
+           IF EXISTENCIA = 0
+               GO TO GRAVACOR
+           ELSE
+               GO TO ALTERACHAVE
+           END-IF.
+
+      *FAZ LEITURA DA COR NO ARQUIVO DE DADOS
+       LERCOR.
+           READ CADCOR
+              IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY TELACOR
+                   DISPLAY "COR JA CADASTRADA" AT 1610
+                   DISPLAY "F1 ALTERAR, F2 CANCELAR" AT 1710
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       MOVE 1 TO EXISTENCIA
+                       PERFORM LIMPATELA
+                   ELSE
+                       MOVE 0 TO EXISTENCIA
+                       PERFORM LIMPAVAR
+                       DISPLAY TELACOR
+                       GO TO MENU
+                   END-IF
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA ARQUIVO CADCOR" AT 2010
+                   GO TO SAIR
+                 END-IF
+              END-IF
+           CONTINUE.
+
+      *GRAVA COR NO ARQUIVO DE DADOS
+       GRAVACOR.
+           PERFORM LIMPATELA
+           DISPLAY "GRAVAR DADOS?" AT 1605
+           DISPLAY "F1 - SIM, F2 - NAO" AT 1705
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               WRITE REGCOR
+               IF ERRO = "00" OR "02"
+                   PERFORM LIMPATELA
+                   CLOSE CADCOR
+                   OPEN I-O CADCOR
+                   DISPLAY "DADOS GRAVADOS" AT 2010
+                   GO TO MENU
+               ELSE IF ERRO = "22"
+                   DISPLAY "CADCOR JA EXISTE " AT 2010
+                   GO TO MENU
+               ELSE
+                  DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADCOR" AT 2010
+                   GO TO MENU
+               END-IF
+           ELSE
+               PERFORM LIMPAVAR
+               PERFORM LIMPATELA
+           GO TO MENU.
+
+      *BUSCA COR NO ARQUIVO DE DADOS
+       BUSCACOR.
+           READ CADCOR
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY TELACOR
+                   DISPLAY "F1 DELETAR COR, F2 VOLTAR" AT 1605
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       DELETE CADCOR
+      *REMOVE COR DO ARQUIVO DE DADOS
+                       IF ERRO = "00"
+                           PERFORM LIMPAVAR
+                           DISPLAY TELACOR
+                           CLOSE CADCOR
+                           OPEN I-O CADCOR
+                           DISPLAY "COR EXCLUIDA" AT 2010
+                           GO TO MENU
+                       ELSE
+                           PERFORM LIMPATELA
+                           DISPLAY "ERRO AO REMOVER COR" AT 2110
+                           GO TO MENU
+                       END-IF
+                   ELSE
+                       PERFORM LIMPAVAR
+                       DISPLAY TELACOR
+                       GO TO MENU
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM LIMPATELA
+               DISPLAY "COR NAO ENCONTRADA" AT 2010
+               GO TO MENU
+           END-IF.
+
+      *ALTERA DADOS DA COR NO ARQUIVO DE DADOS
+       ALTERACHAVE.
+           REWRITE REGCOR
+           IF ERRO = "00" OR "02"
+               CLOSE CADCOR
+               OPEN I-O CADCOR
+
+               DISPLAY "INFORMACOES DE COR ALTERADAS" AT 2010
+               GO TO MENU
+           ELSE
+               DISPLAY "ERRO AO ALTERAR COR" AT 2010
+           GO TO MENU.
+
+       LIMPAVAR.
+           MOVE ZEROS TO CODIGOCOR EXISTENCIA ACTKEY BSCOR CODIGOSALVO
+           MOVE SPACES TO DESCRICAO AUX DESCSALVO.
+
+      *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
+       LIMPATELA.
+           DISPLAY "                                       " AT 1302
+           DISPLAY "                                       " AT 1341
+           DISPLAY "                                       " AT 1402
+           DISPLAY "                                       " AT 1441
+           DISPLAY "                                       " AT 1502
+           DISPLAY "                                       " AT 1541
+           DISPLAY "                                       " AT 1602
+           DISPLAY "                                       " AT 1641
+           DISPLAY "                                       " AT 1702
+           DISPLAY "                                       " AT 1741
+           DISPLAY "                                       " AT 1802
+           DISPLAY "                                       " AT 1841
+           DISPLAY "                                       " AT 1902
+           DISPLAY "                                       " AT 1941
+           DISPLAY "                                       " AT 2002
+           DISPLAY "                                       " AT 2041.
+
+      *FIM DO PROGRAMA
+       SAIR.
+           CLOSE CADCOR.
+           END PROGRAM P172905.
