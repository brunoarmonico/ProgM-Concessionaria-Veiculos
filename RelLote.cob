@@ -0,0 +1,414 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELLOTE.
+      *-----------------------------------------------------------------
+      *GERACAO EM LOTE DOS RELATORIOS DE MARCA/MODELO/PROPRIETARIO/
+      *VEICULO, PARA RODAR SEM OPERADOR (AGENDADO NO FECHAMENTO DO MES)
+      *EM VEZ DE EXIGIR QUE ALGUEM ENTRE NA TELA DE CONSULTA DE CADA
+      *CADASTRO E ACIONE A OPCAO DE IMPRESSAO MANUALMENTE. OS RELATORIOS
+      *A GERAR NESTA EXECUCAO SAO INFORMADOS EM RELPARAM.TXT, UM CODIGO
+      *POR LINHA (MARCA, MODELO, PROPR, VEIC); SE O ARQUIVO NAO EXISTIR,
+      *OS QUATRO RELATORIOS SAO GERADOS.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMARCA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGO
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOM
+               FILE STATUS  IS ERROMOD
+               ALTERNATE RECORD KEY IS MODELO WITH DUPLICATES.
+           SELECT CADPROPR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CPF
+               FILE STATUS  IS ERROPRO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHASSI
+               FILE STATUS  IS ERROVEI
+               ALTERNATE RECORD KEY IS VEICULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-CPF WITH DUPLICATES.
+           SELECT RELPARAM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROPAR.
+           SELECT RELMARCA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+           SELECT RELMODEL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+           SELECT RELPROPR ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+           SELECT RELVEIC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARCA.DAT".
+           01 REGMARCA.
+               02 CODIGO PIC 9(3) VALUE ZEROES.
+               02 MARCA  PIC X(20) VALUE SPACES.
+               02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS   PIC 9(2) VALUE ZEROES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD CADMODEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODEL.
+               02 CODIGOM.
+                   03 CODIGO1 PIC 9(3) VALUE ZEROES.
+                   03 CODIGO2 PIC 9(3) VALUE ZEROES.
+               02 MODELO PIC X(20) VALUE SPACES.
+               02 VERSAOMOD PIC 9(6) VALUE ZEROES.
+
+           FD CADPROPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROPR.DAT".
+           01 REGPROPR.
+               02 CPF PIC X(11) VALUE ZEROES.
+               02 NOME PIC X(30) VALUE SPACES.
+               02 DATANASC.
+                   03 DIA PIC 9(2) VALUE ZEROES.
+                   03 MES PIC 9(2) VALUE ZEROES.
+                   03 ANO PIC 9(4) VALUE ZEROES.
+               02 BCEP PIC 9(8) VALUE ZEROES.
+               02 NUM PIC 9(6) VALUE ZEROES.
+               02 COMPLEMENTO PIC X(25) VALUE SPACES.
+               02 TELEFONE.
+                   03 DDD PIC 9(2) VALUE ZEROES.
+                   03 NUMERO PIC 9(9) VALUE ZEROES.
+               02 EMAIL PIC X(30) VALUE SPACES.
+               02 VERSAOPRO PIC 9(6) VALUE ZEROES.
+
+           FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 CHASSI               PIC X(17) VALUE SPACES.
+               02 VEICULO.
+                   03 V-MARCA          PIC 9(3) VALUE ZEROES.
+                   03 V-MODELO         PIC 9(3) VALUE ZEROES.
+                   03 P-CPF            PIC X(11) VALUE SPACES.
+               02 V-ANO VALUE ZEROES.
+                   03 ANOFABRIC        PIC 9(4).
+                   03 ANOMODELO        PIC 9(4).
+               02 COR                  PIC 99 VALUE ZEROES.
+               02 VENDA VALUE ZEROES.
+                   03 VALORVENDA       PIC 9(7)V99.
+                   03 COMISSAO         PIC 9(2)V99.
+                   03 DATAVENDA        PIC 9(8).
+                   03 FINANCIADO       PIC 9(1).
+                       88 VEIC-VENDA-FINANCIADA VALUE 1.
+                       88 VEIC-VENDA-AVISTA     VALUE 0.
+                   03 VALORENTRADA     PIC 9(7)V99.
+                   03 QTDPARCELAS      PIC 9(3).
+                   03 VALORPARCELA     PIC 9(7)V99.
+               02 TROCA VALUE ZEROES.
+                   03 TEMTROCA         PIC 9(1).
+                       88 VEIC-COM-TROCA VALUE 1.
+                       88 VEIC-SEM-TROCA VALUE 0.
+                   03 TROCAMARCA       PIC 9(3).
+                   03 TROCAMODELO      PIC 9(3).
+                   03 TROCAANO         PIC 9(4).
+                   03 VALORTROCA       PIC 9(7)V99.
+               02 STATUSVEIC           PIC 9(1) VALUE ZEROES.
+                   88 VEIC-DISPONIVEL  VALUE 0.
+                   88 VEIC-VENDIDO     VALUE 1.
+               02 VERSAOVEI            PIC 9(6) VALUE ZEROES.
+
+           FD RELPARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPARAM.TXT".
+           01 LINHAPARAM PIC X(08) VALUE SPACES.
+
+           FD RELMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMARCA.TXT".
+           01 LINHAMARCA PIC X(80) VALUE SPACES.
+
+           FD RELMODEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMODEL.TXT".
+           01 LINHAMODEL PIC X(80) VALUE SPACES.
+
+           FD RELPROPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPROPR.TXT".
+           01 LINHAPROPR PIC X(100) VALUE SPACES.
+
+           FD RELVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEIC.TXT".
+           01 LINHAVEIC PIC X(100) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROMOD   PIC X(2) VALUE "00".
+           01 ERROPRO   PIC X(2) VALUE "00".
+           01 ERROVEI   PIC X(2) VALUE "00".
+           01 ERROPAR   PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+
+           01 SWGERAR.
+               02 SW-MARCA PIC 9(1) VALUE 0.
+                   88 GERA-MARCA VALUE 1.
+               02 SW-MODEL PIC 9(1) VALUE 0.
+                   88 GERA-MODEL VALUE 1.
+               02 SW-PROPR PIC 9(1) VALUE 0.
+                   88 GERA-PROPR VALUE 1.
+               02 SW-VEIC  PIC 9(1) VALUE 0.
+                   88 GERA-VEIC  VALUE 1.
+
+           PROCEDURE DIVISION.
+      *ABRE TODOS OS ARQUIVOS DE CADASTRO ENVOLVIDOS NOS RELATORIOS
+       ABREARQUIVOS.
+           OPEN INPUT CADMARCA
+           IF ERRO NOT = "00"
+               DISPLAY "ARQUIVO CADMARCA NAO ENCONTRADO OU VAZIO"
+               GO TO SAIR
+           END-IF
+           OPEN INPUT CADMODEL
+           IF ERROMOD NOT = "00"
+               DISPLAY "ARQUIVO CADMODEL NAO ENCONTRADO OU VAZIO"
+               CLOSE CADMARCA
+               GO TO SAIR
+           END-IF
+           OPEN INPUT CADPROPR
+           IF ERROPRO NOT = "00"
+               DISPLAY "ARQUIVO CADPROPR NAO ENCONTRADO OU VAZIO"
+               CLOSE CADMARCA
+               CLOSE CADMODEL
+               GO TO SAIR
+           END-IF
+           OPEN INPUT CADVEIC
+           IF ERROVEI NOT = "00"
+               DISPLAY "ARQUIVO CADVEIC NAO ENCONTRADO OU VAZIO"
+               CLOSE CADMARCA
+               CLOSE CADMODEL
+               CLOSE CADPROPR
+               GO TO SAIR
+           END-IF
+           GO TO LEPARAMETROS.
+
+      *LE RELPARAM.TXT PARA SABER QUAIS RELATORIOS GERAR NESTA EXECUCAO
+      *SE O ARQUIVO NAO EXISTIR, GERA OS QUATRO RELATORIOS
+       LEPARAMETROS.
+           OPEN INPUT RELPARAM
+           IF ERROPAR NOT = "00"
+               MOVE 1 TO SW-MARCA
+               MOVE 1 TO SW-MODEL
+               MOVE 1 TO SW-PROPR
+               MOVE 1 TO SW-VEIC
+               GO TO GERATODOS
+           END-IF
+           PERFORM LEPARAMETROS-LOOP UNTIL ERROPAR = "10"
+           CLOSE RELPARAM
+           GO TO GERATODOS.
+
+       LEPARAMETROS-LOOP.
+           READ RELPARAM
+               AT END
+                   MOVE "10" TO ERROPAR
+               NOT AT END
+                   EVALUATE LINHAPARAM
+                   WHEN "MARCA"
+                       MOVE 1 TO SW-MARCA
+                   WHEN "MODELO"
+                       MOVE 1 TO SW-MODEL
+                   WHEN "PROPR"
+                       MOVE 1 TO SW-PROPR
+                   WHEN "VEIC"
+                       MOVE 1 TO SW-VEIC
+                   WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+           END-READ.
+
+      *ACIONA A GERACAO DE CADA RELATORIO SOLICITADO EM RELPARAM.TXT
+       GERATODOS.
+           IF GERA-MARCA
+               PERFORM GERAMARCA
+           END-IF
+           IF GERA-MODEL
+               PERFORM GERAMODEL
+           END-IF
+           IF GERA-PROPR
+               PERFORM GERAPROPR
+           END-IF
+           IF GERA-VEIC
+               PERFORM GERAVEIC
+           END-IF
+           GO TO ENCERRA.
+
+      *GRAVA O RELATORIO DE MARCAS, NOS MESMOS MOLDES DE COMARCA.IMPRIME
+       GERAMARCA.
+           OPEN OUTPUT RELMARCA
+           MOVE "CODIGO MARCA                ORIGEM" TO LINHAMARCA
+           WRITE LINHAMARCA
+           MOVE ZEROES TO CODIGO
+           START CADMARCA KEY IS NOT LESS CODIGO
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           PERFORM GERAMARCA-LOOP UNTIL ERRO = "10" OR ERRO = "23"
+           CLOSE RELMARCA
+           DISPLAY "RELATORIO GRAVADO EM RELMARCA.TXT".
+
+       GERAMARCA-LOOP.
+           READ CADMARCA NEXT
+           IF ERRO = "00"
+               MOVE SPACES TO LINHAMARCA
+               STRING CODIGO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MARCA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ORIGEM DELIMITED BY SIZE
+                   INTO LINHAMARCA
+               END-STRING
+               WRITE LINHAMARCA
+           END-IF.
+
+      *GRAVA O RELATORIO DE MODELOS, NOS MESMOS MOLDES DE COMODEL.IMPRIME
+       GERAMODEL.
+           OPEN OUTPUT RELMODEL
+           MOVE "MARCA MODELO NOME DO MODELO         NOME DA MARCA"
+               TO LINHAMODEL
+           WRITE LINHAMODEL
+           MOVE ZEROES TO CODIGOM
+           START CADMODEL KEY IS NOT LESS CODIGOM
+               INVALID KEY
+                   MOVE "23" TO ERROMOD
+           END-START
+           PERFORM GERAMODEL-LOOP UNTIL ERROMOD = "10" OR ERROMOD = "23"
+           CLOSE RELMODEL
+           DISPLAY "RELATORIO GRAVADO EM RELMODEL.TXT".
+
+       GERAMODEL-LOOP.
+           READ CADMODEL NEXT
+           IF ERROMOD = "00"
+               PERFORM LERMARCADOMODELO
+               MOVE SPACES TO LINHAMODEL
+               STRING CODIGO1 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CODIGO2 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MODELO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MARCA DELIMITED BY SIZE
+                   INTO LINHAMODEL
+               END-STRING
+               WRITE LINHAMODEL
+           END-IF.
+
+      *BUSCA O NOME DA MARCA DO MODELO CORRENTE, PARA COMPOR A LINHA
+       LERMARCADOMODELO.
+           MOVE CODIGO1 TO CODIGO
+           MOVE SPACES TO MARCA
+           READ CADMARCA
+               INVALID KEY
+                   MOVE SPACES TO MARCA
+           END-READ.
+
+      *GRAVA O RELATORIO DE PROPRIETARIOS, NOS MOLDES DE COPROPR.IMPRIME
+       GERAPROPR.
+           OPEN OUTPUT RELPROPR
+           MOVE "CPF         NOME                          NASCIMENTO"
+               TO LINHAPROPR
+           WRITE LINHAPROPR
+           MOVE ZEROES TO CPF
+           START CADPROPR KEY IS NOT LESS CPF
+               INVALID KEY
+                   MOVE "23" TO ERROPRO
+           END-START
+           PERFORM GERAPROPR-LOOP UNTIL ERROPRO = "10" OR ERROPRO = "23"
+           CLOSE RELPROPR
+           DISPLAY "RELATORIO GRAVADO EM RELPROPR.TXT".
+
+       GERAPROPR-LOOP.
+           READ CADPROPR NEXT
+           IF ERROPRO = "00"
+               MOVE SPACES TO LINHAPROPR
+               STRING CPF DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   ANO DELIMITED BY SIZE
+                   INTO LINHAPROPR
+               END-STRING
+               WRITE LINHAPROPR
+           END-IF.
+
+      *GRAVA O RELATORIO DE VEICULOS, NOS MESMOS MOLDES DE COVEIC.IMPRIME
+       GERAVEIC.
+           OPEN OUTPUT RELVEIC
+           MOVE
+           "CHASSI            MARCA MODELO CPF         ANO  VALOR STATUS"
+               TO LINHAVEIC
+           WRITE LINHAVEIC
+           MOVE SPACES TO CHASSI
+           START CADVEIC KEY IS NOT LESS CHASSI
+               INVALID KEY
+                   MOVE "23" TO ERROVEI
+           END-START
+           PERFORM GERAVEIC-LOOP UNTIL ERROVEI = "10" OR ERROVEI = "23"
+           CLOSE RELVEIC
+           DISPLAY "RELATORIO GRAVADO EM RELVEIC.TXT".
+
+       GERAVEIC-LOOP.
+           READ CADVEIC NEXT
+           IF ERROVEI = "00"
+               MOVE SPACES TO LINHAVEIC
+               STRING CHASSI DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   V-MARCA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   V-MODELO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   P-CPF DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ANOFABRIC DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   VALORVENDA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   STATUSVEIC DELIMITED BY SIZE
+                   INTO LINHAVEIC
+               END-STRING
+               WRITE LINHAVEIC
+           END-IF.
+
+      *ENCERRA A EXECUCAO E FECHA OS ARQUIVOS DE CADASTRO
+       ENCERRA.
+           CLOSE CADMARCA
+           CLOSE CADMODEL
+           CLOSE CADPROPR
+           CLOSE CADVEIC.
+
+       SAIR.
+           STOP RUN.
+           END PROGRAM RELLOTE.
