@@ -0,0 +1,379 @@
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      *
+      *RODAR NO OPEN COBOL IDE (ADMINISTRADOR), COMPILADOR DEFAULT OU MF
+      *ATIVAR "RUN IN EXTERNAL TERMINAL" NA GUIA "RUN" DAS
+      *PREFERENCIAS (F2) DO OPEN COBOL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172906.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPAIS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOPAIS
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOMEPAIS WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADPAIS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAIS.DAT".
+           01 REGPAIS.
+               02 CODIGOPAIS PIC 9(2) VALUE ZEROES.
+               02 NOMEPAIS   PIC X(20) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO PIC X(2) VALUE "00".
+           01 AUX PIC X(01) VALUE SPACES.
+           01 ACTKEY PIC 9(02) VALUE ZEROES.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 BSPAIS PIC 9(1) VALUE 0.
+           01 CODIGOSALVO PIC 9(2) VALUE ZEROES.
+           01 NOMESALVO PIC X(20) VALUE SPACES.
+
+           SCREEN SECTION.
+       01  TELAPAIS.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ                             CADASTRO D".
+           05  LINE 03  COLUMN 41
+               VALUE  "E PAIS                                  บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 04  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ  CODIGO:".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ  NOME:".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 10  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 21  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+           05  TCODIGOPAIS
+               LINE 06  COLUMN 12  PIC 9(02)
+               USING  CODIGOPAIS
+               BLANK ZERO.
+           05  TNOMEPAIS
+               LINE 08  COLUMN 09  PIC X(20)
+               USING  NOMEPAIS.
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO COM DADOS DOS PAISES
+       ABREARQUIVO.
+           OPEN I-O CADPAIS
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADPAIS
+                   CLOSE CADPAIS
+                  DISPLAY "ARQUIVO CADPAIS FOI CRIADO" AT 0622
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPAIS" AT 0622
+           ELSE
+               DISPLAY TELAPAIS
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       MENU.
+           PERFORM LIMPAVAR
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               DISPLAY TELAPAIS
+               GO TO R-CODIGOPAIS
+           WHEN = 02
+               PERFORM LIMPATELA
+               DISPLAY "CODIGO: " AT 1705
+               ACCEPT CODIGOPAIS AT 1714
+               ACCEPT ACTKEY FROM ESCAPE KEY
+               IF ACTKEY = 01
+                   PERFORM LIMPAVAR
+                   DISPLAY TELAPAIS
+                   GO TO MENU
+               END-IF
+               PERFORM BUSCAPAIS
+           WHEN = 03
+               GO TO SAIR
+           WHEN OTHER
+           DISPLAY "OPCAO INVALIDA" AT 1705
+               GO TO MENU
+           END-EVALUATE.
+
+      *RECEBE CODIGO DO PAIS
+       R-CODIGOPAIS.
+           ACCEPT TCODIGOPAIS
+           ACCEPT ACTKEY FROM ESCAPE KEY
+      *F1 PARA VOLTAR AO MENU ANTERIOR
+           IF ACTKEY = 01
+               PERFORM LIMPAVAR
+               DISPLAY TELAPAIS
+               GO TO MENU
+           ELSE IF CODIGOPAIS = ZEROES
+               DISPLAY "CODIGO INVALIDO" AT 1405
+               PERFORM LIMPAVAR
+               GO TO R-CODIGOPAIS
+           ELSE
+               PERFORM LERPAIS
+               CONTINUE.
+
+      *RECEBE NOME DO PAIS
+       R-NOMEPAIS.
+           ACCEPT TNOMEPAIS
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE SPACES TO NOMEPAIS
+               DISPLAY TNOMEPAIS
+               GO TO R-CODIGOPAIS
+           ELSE IF NOMEPAIS = SPACES
+               DISPLAY "NOME INVALIDO" AT 1405
+               GO TO R-NOMEPAIS
+           ELSE
+               PERFORM CHECADUPLICATA
+               IF BSPAIS = 1
+                   DISPLAY "PAIS JA CADASTRADO COM OUTRO CODIGO" AT 1405
+                   MOVE SPACES TO NOMEPAIS
+                   DISPLAY TNOMEPAIS
+                   GO TO R-NOMEPAIS
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO VERIFICAOPC
+               END-IF.
+
+      *VERIFICA SE O NOME DO PAIS JA PERTENCE A OUTRO CODIGO
+       CHECADUPLICATA.
+           MOVE CODIGOPAIS TO CODIGOSALVO
+           MOVE NOMEPAIS TO NOMESALVO
+           MOVE 0 TO BSPAIS
+           START CADPAIS KEY IS EQUAL NOMEPAIS
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM CHECADUPLICATA-LOOP UNTIL ERRO = "10" OR BSPAIS = 1
+           MOVE CODIGOSALVO TO CODIGOPAIS
+           MOVE NOMESALVO TO NOMEPAIS
+           MOVE "00" TO ERRO.
+
+       CHECADUPLICATA-LOOP.
+           READ CADPAIS NEXT
+           IF ERRO = "00"
+               IF NOMEPAIS NOT = NOMESALVO
+                   MOVE "10" TO ERRO
+               ELSE
+                   IF CODIGOPAIS NOT = CODIGOSALVO
+                       MOVE 1 TO BSPAIS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *VERIFICA SE O PAIS JA E REGISTRADO
+       VERIFICAOPC.
+           IF EXISTENCIA = 0
+               GO TO GRAVAPAIS
+           ELSE
+               GO TO ALTERACHAVE
+           END-IF.
+
+      *FAZ LEITURA DO PAIS NO ARQUIVO DE DADOS
+       LERPAIS.
+           READ CADPAIS
+              IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY TELAPAIS
+                   DISPLAY "PAIS JA CADASTRADO" AT 1610
+                   DISPLAY "F1 ALTERAR, F2 CANCELAR" AT 1710
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       MOVE 1 TO EXISTENCIA
+                       PERFORM LIMPATELA
+                   ELSE
+                       MOVE 0 TO EXISTENCIA
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAPAIS
+                       GO TO MENU
+                   END-IF
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA ARQUIVO CADPAIS" AT 2010
+                   GO TO SAIR
+                 END-IF
+              END-IF
+           CONTINUE.
+
+      *GRAVA PAIS NO ARQUIVO DE DADOS
+       GRAVAPAIS.
+           PERFORM LIMPATELA
+           DISPLAY "GRAVAR DADOS?" AT 1605
+           DISPLAY "F1 - SIM, F2 - NAO" AT 1705
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               WRITE REGPAIS
+               IF ERRO = "00" OR "02"
+                   PERFORM LIMPATELA
+                   CLOSE CADPAIS
+                   OPEN I-O CADPAIS
+                   DISPLAY "DADOS GRAVADOS" AT 2010
+                   GO TO MENU
+               ELSE IF ERRO = "22"
+                   DISPLAY "CADPAIS JA EXISTE " AT 2010
+                   GO TO MENU
+               ELSE
+                  DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADPAIS" AT 2010
+                   GO TO MENU
+               END-IF
+           ELSE
+               PERFORM LIMPAVAR
+               PERFORM LIMPATELA
+           GO TO MENU.
+
+      *BUSCA PAIS NO ARQUIVO DE DADOS
+       BUSCAPAIS.
+           READ CADPAIS
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY TELAPAIS
+                   DISPLAY "F1 DELETAR PAIS, F2 VOLTAR" AT 1605
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       DELETE CADPAIS
+      *REMOVE PAIS DO ARQUIVO DE DADOS
+                       IF ERRO = "00"
+                           PERFORM LIMPAVAR
+                           DISPLAY TELAPAIS
+                           CLOSE CADPAIS
+                           OPEN I-O CADPAIS
+                           DISPLAY "PAIS EXCLUIDO" AT 2010
+                           GO TO MENU
+                       ELSE
+                           PERFORM LIMPATELA
+                           DISPLAY "ERRO AO REMOVER PAIS" AT 2110
+                           GO TO MENU
+                       END-IF
+                   ELSE
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAPAIS
+                       GO TO MENU
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM LIMPATELA
+               DISPLAY "PAIS NAO ENCONTRADO" AT 2010
+               GO TO MENU
+           END-IF.
+
+      *ALTERA DADOS DO PAIS NO ARQUIVO DE DADOS
+       ALTERACHAVE.
+           REWRITE REGPAIS
+           IF ERRO = "00" OR "02"
+               CLOSE CADPAIS
+               OPEN I-O CADPAIS
+
+               DISPLAY "INFORMACOES DE PAIS ALTERADAS" AT 2010
+               GO TO MENU
+           ELSE
+               DISPLAY "ERRO AO ALTERAR PAIS" AT 2010
+           GO TO MENU.
+
+       LIMPAVAR.
+           MOVE ZEROS TO CODIGOPAIS EXISTENCIA ACTKEY BSPAIS CODIGOSALVO
+           MOVE SPACES TO NOMEPAIS AUX NOMESALVO.
+
+      *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
+       LIMPATELA.
+           DISPLAY "                                       " AT 1302
+           DISPLAY "                                       " AT 1341
+           DISPLAY "                                       " AT 1402
+           DISPLAY "                                       " AT 1441
+           DISPLAY "                                       " AT 1502
+           DISPLAY "                                       " AT 1541
+           DISPLAY "                                       " AT 1602
+           DISPLAY "                                       " AT 1641
+           DISPLAY "                                       " AT 1702
+           DISPLAY "                                       " AT 1741
+           DISPLAY "                                       " AT 1802
+           DISPLAY "                                       " AT 1841
+           DISPLAY "                                       " AT 1902
+           DISPLAY "                                       " AT 1941
+           DISPLAY "                                       " AT 2002
+           DISPLAY "                                       " AT 2041.
+
+      *FIM DO PROGRAMA
+       SAIR.
+           CLOSE CADPAIS.
+           END PROGRAM P172906.
