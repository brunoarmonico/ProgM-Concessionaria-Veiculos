@@ -0,0 +1,336 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMODEL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOM
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS MODELO WITH DUPLICATES.
+           SELECT CADMARCA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGO
+               FILE STATUS  IS ERRO2
+               ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT RELMODEL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADMODEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODEL.
+               02 CODIGOM.
+                   03 CODIGO1 PIC 9(3) VALUE ZEROES.
+                   03 CODIGO2 PIC 9(3) VALUE ZEROES.
+               02 MODELO PIC X(20) VALUE SPACES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD CADMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARCA.DAT".
+           01 REGMARCA.
+               02 CODIGO PIC 9(3).
+               02 MARCA  PIC X(20).
+               02 ORIGEM PIC X(1).
+               02 PAIS   PIC 9(2).
+               02 VERSAO PIC 9(6).
+
+           FD RELMODEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMODEL.TXT".
+           01 LINHAREL PIC X(80) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 POSICAO   PIC 99 VALUE 5.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERRO2     PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+           01 AUX       PIC X(01) VALUE SPACES.
+           01 ACTKEY    PIC 9(02) VALUE ZEROES.
+           01 CONLIN    PIC 9(03) VALUE 001.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+
+       01 RELATORIO.
+           03 FILLER      PIC X(08) VALUE SPACES.
+           03 RECOD1      PIC 9(03) VALUE ZEROS.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 RECOD2      PIC 9(03) VALUE ZEROS.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 REMODELO    PIC X(20) VALUE SPACES.
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 REMARCA     PIC X(20) VALUE SPACES.
+
+       01 LIMPA.
+           03 FILLER PIC X(33) VALUE"                                 ".
+           03 FILLER PIC X(33) VALUE"                                 ".
+
+           SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ                             RELATORIO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DE MODELOS                             บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 03  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ".
+           05  LINE 04  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "บ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 22  COLUMN 01
+               VALUE  "ฬออออออออออหออออออออออออออออออออออออออออ".
+           05  LINE 22  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 23  COLUMN 01
+               VALUE  "บ MENSAGEM:บ".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 24  COLUMN 01
+               VALUE  "ศออออออออออสออออออออออออออออออออออออออออ".
+           05  LINE 24  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+
+           05 LINE 04 COLUMN 10
+               VALUE "MARCA MODELO       NOME DO MODELO      NOME DA MARCA".
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVOS DE MODELOS E MARCAS
+       ABREARQUIVO.
+           OPEN I-O CADMODEL
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADMODEL
+                   CLOSE CADMODEL
+                   DISPLAY "ARQUIVO CADMODEL FOI CRIADO" AT 2314
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMODEL" AT 2314
+           ELSE
+               DISPLAY TELA
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       INICIABUSCA.
+           PERFORM LIMPAVAR.
+           DISPLAY "F1-CODIGO F2-MODELO F3-SAIR F4-IMPRIMIR" AT 2314
+           ACCEPT AUX AT 2375
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               GO TO BUSCACODIGO
+           WHEN = 02
+               GO TO BUSCAMODELO
+           WHEN = 03
+               GO TO SAIR
+           WHEN = 04
+               GO TO IMPRIME
+           WHEN OTHER
+               GO TO INICIABUSCA
+           END-EVALUATE.
+
+      *BUSCA MODELO POR NOME
+       BUSCAMODELO.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O MODELO:" AT 2314
+           ACCEPT MODELO AT 2331
+           START CADMODEL KEY IS NOT LESS MODELO INVALID KEY
+               DISPLAY "FIM DE PROCESSAMENTO" AT 2314
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *BUSCA MODELO POR CODIGO
+       BUSCACODIGO.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O CODIGO DA MARCA E DO MODELO:" AT 2314
+           ACCEPT CODIGOM AT 2352
+           START CADMODEL KEY IS NOT LESS CODIGOM INVALID KEY
+               DISPLAY "FIM DE PROCESSAMENTO" AT 2314
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *PROCURA MODELO NO ARQUIVO
+       BUSCA.
+           READ CADMODEL NEXT
+           IF ERRO NOT = "00"
+              IF ERRO = "10"
+                 PERFORM LIMPATELA
+                 DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
+                 GO TO INICIABUSCA
+              ELSE
+                 PERFORM LIMPATELA
+                 DISPLAY ERRO AT 2370
+                 DISPLAY "ERRO NA LEITURA DO ARQUIVO" AT 2314
+                 GO TO SAIR
+               END-IF
+           ELSE
+               CONTINUE.
+
+      *BUSCA NOME DA MARCA PARA O MODELO ATUAL
+       LERMARCA.
+           MOVE CODIGO1 TO CODIGO
+           MOVE SPACES TO MARCA
+           OPEN INPUT CADMARCA
+           READ CADMARCA
+           CLOSE CADMARCA.
+
+      *EXIBE DADOS ENCONTRADOS
+       DADOS.
+           PERFORM LERMARCA
+           MOVE CODIGO1 TO RECOD1
+           MOVE CODIGO2 TO RECOD2
+           MOVE MODELO TO REMODELO
+           MOVE MARCA TO REMARCA
+           DISPLAY RELATORIO AT LINE CONLIN COL 10
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+               GO TO BUSCA
+           ELSE
+               CONTINUE.
+
+      *PROXIMA PAGINA OU ENCERRA CONSULTA
+       CONTINUA.
+           ACCEPT AUX
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           PERFORM LIMPATELA
+           DISPLAY "F1 - CONTINUAR CONSULTA F2 - ENCERRAR" AT 2314
+           IF ACTKEY = 01
+               MOVE 01 TO CONLIN
+               GO TO BUSCA
+           IF ACTKEY = 02
+               GO TO INICIABUSCA.
+
+      *GRAVA O RELATORIO DE MODELOS EM ARQUIVO PARA IMPRESSAO/EXPORTACAO
+       IMPRIME.
+           PERFORM LIMPATELA
+           OPEN OUTPUT RELMODEL
+           MOVE "MARCA MODELO NOME DO MODELO         NOME DA MARCA"
+               TO LINHAREL
+           WRITE LINHAREL
+           MOVE ZEROES TO CODIGOM
+           START CADMODEL KEY IS NOT LESS CODIGOM
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           PERFORM IMPRIME-LOOP UNTIL ERRO = "10" OR ERRO = "23"
+           CLOSE RELMODEL
+           DISPLAY "RELATORIO GRAVADO EM RELMODEL.TXT" AT 2314
+           GO TO INICIABUSCA.
+
+      *LE UM REGISTRO E GRAVA UMA LINHA DO RELATORIO IMPRESSO
+       IMPRIME-LOOP.
+           READ CADMODEL NEXT
+           IF ERRO = "00"
+               PERFORM LERMARCA
+               MOVE SPACES TO LINHAREL
+               STRING CODIGO1 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CODIGO2 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MODELO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MARCA DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+           END-IF.
+
+       LIMPATELA.
+           DISPLAY LIMPA AT 2314.
+
+       LIMPAVAR.
+           MOVE ZEROES TO CODIGOM ERRO ACTKEY EXISTENCIA
+           MOVE SPACES TO MODELO AUX
+           MOVE 5 TO POSICAO CONLIN.
+
+       SAIR.
+           CLOSE CADMODEL.
+           END PROGRAM COMODEL.
