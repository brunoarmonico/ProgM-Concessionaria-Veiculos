@@ -0,0 +1,215 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHADIA.
+      *-----------------------------------------------------------------
+      *FECHAMENTO NOTURNO - SOMA AS VENDAS E COMISSOES LANCADAS NO DIA
+      *EM CADVEIC, CONFERE O SALDO ACUMULADO CONTRA O TOTAL RECALCULADO
+      *DO ARQUIVO INTEIRO E APONTA DIVERGENCIA PARA CONFERENCIA ANTES DO
+      *FECHAMENTO DOS LIVROS.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHASSI
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS VEICULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-CPF WITH DUPLICATES.
+           SELECT FECHCTRL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROCTL.
+           SELECT RELFECH ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 CHASSI               PIC X(17) VALUE SPACES.
+               02 VEICULO.
+                   03 V-MARCA          PIC 9(3) VALUE ZEROES.
+                   03 V-MODELO         PIC 9(3) VALUE ZEROES.
+                   03 P-CPF            PIC X(11) VALUE SPACES.
+               02 V-ANO VALUE ZEROES.
+                   03 ANOFABRIC        PIC 9(4).
+                   03 ANOMODELO        PIC 9(4).
+               02 COR                  PIC 99 VALUE ZEROES.
+               02 VENDA VALUE ZEROES.
+                   03 VALORVENDA       PIC 9(7)V99.
+                   03 COMISSAO         PIC 9(2)V99.
+                   03 DATAVENDA        PIC 9(8).
+                   03 FINANCIADO       PIC 9(1).
+                       88 VEIC-VENDA-FINANCIADA VALUE 1.
+                       88 VEIC-VENDA-AVISTA     VALUE 0.
+                   03 VALORENTRADA     PIC 9(7)V99.
+                   03 QTDPARCELAS      PIC 9(3).
+                   03 VALORPARCELA     PIC 9(7)V99.
+               02 TROCA VALUE ZEROES.
+                   03 TEMTROCA         PIC 9(1).
+                       88 VEIC-COM-TROCA VALUE 1.
+                       88 VEIC-SEM-TROCA VALUE 0.
+                   03 TROCAMARCA       PIC 9(3).
+                   03 TROCAMODELO      PIC 9(3).
+                   03 TROCAANO         PIC 9(4).
+                   03 VALORTROCA       PIC 9(7)V99.
+               02 STATUSVEIC           PIC 9(1) VALUE ZEROES.
+                   88 VEIC-DISPONIVEL  VALUE 0.
+                   88 VEIC-VENDIDO     VALUE 1.
+               02 VERSAO               PIC 9(6) VALUE ZEROES.
+
+           FD FECHCTRL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FECHCTRL.TXT".
+           01 LINHACTRL.
+               02 CT-DATA    PIC 9(8).
+               02 CT-SALDO   PIC 9(9)V99.
+
+           FD RELFECH
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFECH.TXT".
+           01 LINHAREL PIC X(80) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROCTL   PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+           01 DATAHOJE  PIC 9(8) VALUE ZEROES.
+           01 SALDOANTERIOR PIC 9(9)V99 VALUE ZEROES.
+           01 DATACTRL      PIC 9(8)    VALUE ZEROES.
+           01 TOTVENDADIA   PIC 9(9)V99 VALUE ZEROES.
+           01 TOTCOMISSDIA  PIC 9(9)V99 VALUE ZEROES.
+           01 QTDVENDIDOSDIA PIC 9(6)   VALUE ZEROES.
+           01 SALDOCALCULADO PIC 9(9)V99 VALUE ZEROES.
+           01 TOTVENDAGERAL PIC 9(9)V99 VALUE ZEROES.
+           01 TOTCOMISSGERAL PIC 9(9)V99 VALUE ZEROES.
+           01 SALDOVERIF     PIC 9(9)V99 VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+      *ABRE OS ARQUIVOS ENVOLVIDOS NO FECHAMENTO
+       ABREARQUIVOS.
+           ACCEPT DATAHOJE FROM DATE YYYYMMDD
+           OPEN INPUT CADVEIC
+           IF ERRO NOT = "00"
+               DISPLAY "ARQUIVO CADVEIC NAO ENCONTRADO OU VAZIO"
+               GO TO SAIR
+           END-IF
+           OPEN INPUT FECHCTRL
+           IF ERROCTL NOT = "00"
+               MOVE ZEROES TO SALDOANTERIOR DATACTRL
+           ELSE
+               READ FECHCTRL
+                   AT END
+                       MOVE ZEROES TO SALDOANTERIOR DATACTRL
+                   NOT AT END
+                       MOVE CT-DATA  TO DATACTRL
+                       MOVE CT-SALDO TO SALDOANTERIOR
+               END-READ
+               CLOSE FECHCTRL
+           END-IF
+           OPEN OUTPUT RELFECH
+           MOVE "RELATORIO DE FECHAMENTO DIARIO DE VENDAS" TO LINHAREL
+           WRITE LINHAREL
+           GO TO SOMADIA.
+
+      *PERCORRE O ARQUIVO DE VEICULOS SOMANDO O QUE FOI VENDIDO HOJE
+      *E TOTALIZANDO TAMBEM O ACUMULADO GERAL PARA A CONFERENCIA
+       SOMADIA.
+           MOVE SPACES TO CHASSI
+           START CADVEIC KEY IS NOT LESS THAN CHASSI
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM SOMADIA-LOOP UNTIL ERRO = "10"
+           GO TO CALCULASALDO.
+
+       SOMADIA-LOOP.
+           READ CADVEIC NEXT
+           IF ERRO = "00"
+               IF VEIC-VENDIDO
+                   ADD VALORVENDA TO TOTVENDAGERAL
+                   ADD COMISSAO   TO TOTCOMISSGERAL
+                   IF DATAVENDA = DATAHOJE
+                       ADD VALORVENDA TO TOTVENDADIA
+                       ADD COMISSAO   TO TOTCOMISSDIA
+                       ADD 1 TO QTDVENDIDOSDIA
+                   END-IF
+               END-IF
+           END-IF.
+
+      *CALCULA O SALDO ESPERADO (ANTERIOR + MOVIMENTO DO DIA) E
+      *CONFERE CONTRA O TOTAL RECALCULADO DO ARQUIVO INTEIRO
+       CALCULASALDO.
+           COMPUTE SALDOCALCULADO = SALDOANTERIOR + TOTVENDADIA
+               - TOTCOMISSDIA
+           COMPUTE SALDOVERIF = TOTVENDAGERAL - TOTCOMISSGERAL
+           MOVE SPACES TO LINHAREL
+           STRING "DATA DO FECHAMENTO: " DELIMITED BY SIZE
+               DATAHOJE DELIMITED BY SIZE
+               INTO LINHAREL
+           END-STRING
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           STRING "VEICULOS VENDIDOS NO DIA: " DELIMITED BY SIZE
+               QTDVENDIDOSDIA DELIMITED BY SIZE
+               INTO LINHAREL
+           END-STRING
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           STRING "TOTAL VENDIDO NO DIA: " DELIMITED BY SIZE
+               TOTVENDADIA DELIMITED BY SIZE
+               " COMISSAO DO DIA: " DELIMITED BY SIZE
+               TOTCOMISSDIA DELIMITED BY SIZE
+               INTO LINHAREL
+           END-STRING
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           STRING "SALDO ANTERIOR: " DELIMITED BY SIZE
+               SALDOANTERIOR DELIMITED BY SIZE
+               " SALDO CALCULADO: " DELIMITED BY SIZE
+               SALDOCALCULADO DELIMITED BY SIZE
+               INTO LINHAREL
+           END-STRING
+           WRITE LINHAREL
+           IF SALDOCALCULADO NOT = SALDOVERIF
+               MOVE SPACES TO LINHAREL
+               STRING "DIVERGENCIA ENCONTRADA - CONFERIR ANTES DO "
+                   DELIMITED BY SIZE
+                   "FECHAMENTO. TOTAL DO ARQUIVO: " DELIMITED BY SIZE
+                   SALDOVERIF DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+               DISPLAY LINHAREL
+           ELSE
+               MOVE SPACES TO LINHAREL
+               MOVE "FECHAMENTO CONFERE - SEM DIVERGENCIAS" TO LINHAREL
+               WRITE LINHAREL
+               DISPLAY LINHAREL
+           END-IF
+           GO TO GRAVACTRL.
+
+      *GRAVA O NOVO SALDO DE CONTROLE PARA O PROXIMO FECHAMENTO
+       GRAVACTRL.
+           OPEN OUTPUT FECHCTRL
+           MOVE DATAHOJE       TO CT-DATA
+           MOVE SALDOCALCULADO TO CT-SALDO
+           WRITE LINHACTRL
+           CLOSE FECHCTRL
+           CLOSE RELFECH
+           CLOSE CADVEIC.
+
+       SAIR.
+           STOP RUN.
+           END PROGRAM FECHADIA.
