@@ -18,6 +18,14 @@
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
 
+           SELECT RELMARCA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+           SELECT CKPTMARCA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROCKP.
+
        DATA DIVISION.
        FILE SECTION.
            FD CADMARCA
@@ -27,6 +35,19 @@
                02 CODIGO PIC 9(3) VALUE ZEROES.
                02 MARCA  PIC X(20) VALUE SPACES.
                02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS   PIC 9(2) VALUE ZEROES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD RELMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMARCA.TXT".
+           01 LINHAREL PIC X(80) VALUE SPACES.
+
+           FD CKPTMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTMARCA.TXT".
+           01 LINHACKP.
+               02 CKP-CODIGO PIC 9(3).
 
            WORKING-STORAGE SECTION.
            01 POSICAO  PIC 99 VALUE 5.
@@ -35,6 +56,8 @@
            01 ACTKEY   PIC 9(02) VALUE ZEROES.
            01 CONLIN   PIC 9(03) VALUE 001.
            01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 ERROREL  PIC X(2) VALUE "00".
+           01 ERROCKP  PIC X(2) VALUE "00".
 
        01 RELATORIO.
            03 FILLER       PIC X(12) VALUE SPACES.
@@ -156,19 +179,53 @@
            OPEN I-O CADMARCA
            IF ERRO NOT = "00"
                IF ERRO = "30" OR ERRO = "35"
-                  DISPLAY "ARQUIVO CADCEP NรO EXISTE" AT 2314
+                   OPEN OUTPUT CADMARCA
+                   CLOSE CADMARCA
+                   DISPLAY "ARQUIVO CADMARCA FOI CRIADO" AT 2314
                    GO TO ABREARQUIVO
                ELSE
-                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 2314
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMARCA" AT 2314
            ELSE
                DISPLAY TELA
                CONTINUE.
 
+      *VERIFICA SE HA UMA CONSULTA ANTERIOR INTERROMPIDA (CKPTMARCA.TXT)
+      *E OFERECE RETOMAR A PARTIR DO ULTIMO CODIGO PROCESSADO, EM VEZ DE
+      *SEMPRE COMECAR A LISTAGEM DO PRIMEIRO REGISTRO
+       VERIFICACKPT.
+           OPEN INPUT CKPTMARCA
+           IF ERROCKP NOT = "00"
+               GO TO INICIABUSCA
+           END-IF
+           READ CKPTMARCA
+               AT END
+                   CLOSE CKPTMARCA
+                   GO TO INICIABUSCA
+           END-READ
+           CLOSE CKPTMARCA
+           PERFORM LIMPATELA
+           DISPLAY "CONSULTA ANTERIOR INTERROMPIDA NO CODIGO " AT 2314
+           DISPLAY CKP-CODIGO AT 2356
+           DISPLAY "RETOMAR? (S/N)" AT 2314
+           ACCEPT AUX AT 2329
+           IF AUX = "S" OR AUX = "s"
+               MOVE CKP-CODIGO TO CODIGO
+               START CADMARCA KEY IS GREATER THAN CODIGO
+                   INVALID KEY
+                       PERFORM LIMPACKPT
+                       DISPLAY "POSICAO DE RETOMADA NAO ENCONTRADA" AT
+                           2314
+                       GO TO INICIABUSCA
+               END-START
+               MOVE 01 TO CONLIN
+               GO TO BUSCA
+           ELSE
+               GO TO INICIABUSCA.
+
       *MENU PRINCIPAL
        INICIABUSCA.
            PERFORM LIMPAVAR.
-           DISPLAY "F1 - CONSULTAR CODIGO," AT 2314
-           DISPLAY " F2 - CONSULTAR MARCA, F3 - SAIR" AT 2336
+           DISPLAY "F1-CODIGO F2-MARCA F3-SAIR F4-IMPRIMIR" AT 2314
            ACCEPT AUX AT 2375
            ACCEPT ACTKEY FROM ESCAPE KEY
            EVALUATE ACTKEY
@@ -178,6 +235,8 @@
                GO TO BUSCAMARCA
            WHEN = 03
                GO TO SAIR
+           WHEN = 04
+               GO TO IMPRIME
            WHEN OTHER
                GO TO INICIABUSCA
            END-EVALUATE.
@@ -187,26 +246,29 @@
            PERFORM LIMPATELA
            DISPLAY "DIGITE A MARCA:" AT 2314
            ACCEPT MARCA AT 2330
-           GO TO BUSCA.
-               START CADMARCA KEY IS NOT LESS MARCA INVALID KEY
+           START CADMARCA KEY IS NOT LESS MARCA INVALID KEY
                DISPLAY "FIM DE PROCESSAMENTO" AT 2314
-               GO TO INICIABUSCA.
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
 
       *BUSCA MARCA POR CODIGO
        BUSCACODIGO.
            PERFORM LIMPATELA
            DISPLAY "DIGITE O CODIGO:" AT 2314
            ACCEPT CODIGO AT 2331
-           GO TO BUSCA.
-               START CADMARCA KEY IS NOT LESS CODIGO INVALID KEY
+           START CADMARCA KEY IS NOT LESS CODIGO INVALID KEY
                DISPLAY "FIM DE PROCESSAMENTO" AT 2314
-               GO TO INICIABUSCA.
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
 
       *PROCURA MARCA NO ARQUIVO
        BUSCA.
            READ CADMARCA NEXT
            IF ERRO NOT = "00"
               IF ERRO = "10"
+                 PERFORM LIMPACKPT
                  PERFORM LIMPATELA
                  DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
                  GO TO INICIABUSCA
@@ -234,6 +296,7 @@
 
       *PROXIMA PAGINA OU ENCERRA CONSULTA
        CONTINUA.
+           PERFORM GRAVACKPT
            ACCEPT AUX
            ACCEPT ACTKEY FROM ESCAPE KEY
            PERFORM LIMPATELA
@@ -244,6 +307,50 @@
            IF ACTKEY = 02
                GO TO INICIABUSCA.
 
+      *GRAVA O RELATORIO DE MARCAS EM ARQUIVO PARA IMPRESSAO/EXPORTACAO
+       IMPRIME.
+           PERFORM LIMPATELA
+           OPEN OUTPUT RELMARCA
+           MOVE "CODIGO MARCA                ORIGEM" TO LINHAREL
+           WRITE LINHAREL
+           MOVE ZEROES TO CODIGO
+           START CADMARCA KEY IS NOT LESS CODIGO
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           PERFORM IMPRIME-LOOP UNTIL ERRO = "10" OR ERRO = "23"
+           CLOSE RELMARCA
+           DISPLAY "RELATORIO GRAVADO EM RELMARCA.TXT" AT 2314
+           GO TO INICIABUSCA.
+
+      *LE UM REGISTRO E GRAVA UMA LINHA DO RELATORIO IMPRESSO
+       IMPRIME-LOOP.
+           READ CADMARCA NEXT
+           IF ERRO = "00"
+               MOVE SPACES TO LINHAREL
+               STRING CODIGO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MARCA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ORIGEM DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+           END-IF.
+
+      *GRAVA O CODIGO DO ULTIMO REGISTRO EXIBIDO, PARA PERMITIR RETOMAR
+      *A CONSULTA CASO ELA SEJA INTERROMPIDA ANTES DE CHEGAR AO FIM
+       GRAVACKPT.
+           OPEN OUTPUT CKPTMARCA
+           MOVE CODIGO TO CKP-CODIGO
+           WRITE LINHACKP
+           CLOSE CKPTMARCA.
+
+      *APAGA O PONTO DE RETOMADA - USADO QUANDO A CONSULTA TERMINA
+       LIMPACKPT.
+           OPEN OUTPUT CKPTMARCA
+           CLOSE CKPTMARCA.
+
        LIMPATELA.
            DISPLAY LIMPA AT 2314.
 
