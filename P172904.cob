@@ -16,9 +16,11 @@
            SELECT CADVEIC ASSIGN TO DISK
                ORGANIZATION IS INDEXED
                ACCESS MODE  IS DYNAMIC
-               RECORD KEY   IS VEICULO
+               RECORD KEY   IS CHASSI
                FILE STATUS  IS ERRO
-               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS VEICULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-CPF WITH DUPLICATES.
            SELECT CADPROPR ASSIGN TO DISK
                ORGANIZATION IS INDEXED
                ACCESS MODE  IS DYNAMIC
@@ -37,6 +39,28 @@
                RECORD KEY   IS CODIGO
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT CADCOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOCOR
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES.
+           SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROAUD.
+           SELECT AMORTIZ ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROAMO.
+           SELECT CADOPER ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OPERADORID
+               FILE STATUS  IS ERRO.
+           SELECT CADMARGEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEMARGEM
+               FILE STATUS  IS ERRO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,6 +68,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADVEIC.DAT".
            01 REGVEIC.
+               02 CHASSI               PIC X(17) VALUE SPACES.
                02 VEICULO.
                    03 V-MARCA          PIC 9(3) VALUE ZEROES.
                    03 V-MODELO         PIC 9(3) VALUE ZEROES.
@@ -55,6 +80,25 @@
                02 VENDA VALUE ZEROES.
                    03 VALORVENDA       PIC 9(7)V99.
                    03 COMISSAO         PIC 9(2)V99.
+                   03 DATAVENDA        PIC 9(8).
+                   03 FINANCIADO       PIC 9(1).
+                       88 VENDA-FINANCIADA VALUE 1.
+                       88 VENDA-AVISTA     VALUE 0.
+                   03 VALORENTRADA     PIC 9(7)V99.
+                   03 QTDPARCELAS      PIC 9(3).
+                   03 VALORPARCELA     PIC 9(7)V99.
+               02 TROCA VALUE ZEROES.
+                   03 TEMTROCA         PIC 9(1).
+                       88 VEIC-COM-TROCA VALUE 1.
+                       88 VEIC-SEM-TROCA VALUE 0.
+                   03 TROCAMARCA       PIC 9(3).
+                   03 TROCAMODELO      PIC 9(3).
+                   03 TROCAANO         PIC 9(4).
+                   03 VALORTROCA       PIC 9(7)V99.
+               02 STATUSVEIC           PIC 9(1) VALUE ZEROES.
+                   88 VEIC-DISPONIVEL  VALUE 0.
+                   88 VEIC-VENDIDO     VALUE 1.
+               02 VERSAO               PIC 9(6) VALUE ZEROES.
 
            FD CADPROPR
                LABEL RECORD IS STANDARD
@@ -71,8 +115,9 @@
                02 COMPLEMENTO  PIC X(25) VALUE SPACES.
                02 TELEFONE.
                    03 DDD      PIC 9(2) VALUE ZEROES.
-                   03 NUMERO   PIC 9(8) VALUE ZEROES.
+                   03 NUMERO   PIC 9(9) VALUE ZEROES.
                02 EMAIL        PIC X(30) VALUE SPACES.
+               02 VERSAOPROPR  PIC 9(6) VALUE ZEROES.
 
            FD CADMODEL
                LABEL RECORD IS STANDARD
@@ -82,6 +127,7 @@
                    03 CODIGO1  PIC 9(3) VALUE ZEROES.
                    03 CODIGO2  PIC 9(3) VALUE ZEROES.
                02 MODELO       PIC X(20) VALUE SPACES.
+               02 VERSAOMODEL  PIC 9(6) VALUE ZEROES.
 
            FD CADMARCA
                LABEL RECORD IS STANDARD
@@ -89,11 +135,70 @@
            01 REGMARCA.
                02 CODIGO PIC 9(3).
                02 MARCA  PIC X(20).
+               02 ORIGEM PIC X(1).
+               02 PAIS   PIC 9(2).
+               02 VERSAOMARCA PIC 9(6).
+
+           FD CADCOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+           01 REGCOR.
+               02 CODIGOCOR PIC 9(2) VALUE ZEROES.
+               02 DESCRICAO PIC X(15) VALUE SPACES.
+
+           FD AUDITLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.TXT".
+           01 LINHAAUDIT PIC X(250) VALUE SPACES.
+
+           FD AMORTIZ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMORTIZ.TXT".
+           01 LINHAAMORT PIC X(80) VALUE SPACES.
+
+           FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+           01 REGOPER.
+               02 OPERADORID PIC X(08) VALUE SPACES.
+               02 SENHA      PIC X(08) VALUE SPACES.
+               02 NIVEL      PIC 9(01) VALUE 0.
+
+           FD CADMARGEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARGEM.DAT".
+           01 REGMARGEM.
+               02 CHAVEMARGEM.
+                   03 CM-MARCA  PIC 9(3) VALUE ZEROES.
+                   03 CM-MODELO PIC 9(3) VALUE ZEROES.
+               02 VALORMINIMO   PIC 9(7)V99 VALUE ZEROES.
 
            WORKING-STORAGE SECTION.
+           01 SENHAINF PIC X(08) VALUE SPACES.
+           01 BSOPER PIC 9(1) VALUE 0.
+           01 NIVELOPER PIC 9(01) VALUE 0.
+           01 ERROAUD PIC X(2) VALUE "00".
+           01 OPERADOR PIC X(08) VALUE SPACES.
+           01 DATAAUDIT PIC 9(08) VALUE ZEROES.
+           01 HORAAUDIT PIC 9(08) VALUE ZEROES.
+           01 ANTESVEIC PIC X(114) VALUE SPACES.
+           01 ANTESVEIC-R REDEFINES ANTESVEIC.
+               02 FILLER PIC X(108).
+               02 VERSAOLIDA PIC 9(6).
+           01 EDITADOVEIC PIC X(114) VALUE SPACES.
+           01 ERROAMO PIC X(2) VALUE "00".
+           01 RESPFIN PIC X(1) VALUE SPACES.
+           01 PARC-IND PIC 9(3) VALUE 1.
            01 BSMARCA PIC 9(1) VALUE 0.
            01 BSMODELO PIC 9(1) VALUE 0.
+           01 BSCOR PIC 9(1) VALUE 0.
            01 BSCPF PIC 9(1) VALUE 0.
+           01 DATASISTEMA.
+               03 DS-ANO PIC 9(4).
+               03 DS-MES PIC 9(2).
+               03 DS-DIA PIC 9(2).
+           01 IDADE PIC 9(3) VALUE ZEROES.
+           01 ANOTETO PIC 9(4) VALUE ZEROES.
            01 ERRO PIC X(2) VALUE "00".
            01 AUX PIC X(01) VALUE SPACES.
            01 ACTKEY PIC 9(02) VALUE ZEROES.
@@ -101,21 +206,49 @@
            01 VALORPAGAMENTO   PIC 9(7)V99.
            01 VALORCOMISSAO    PIC 9(7)V99.
            01 PORCENTAGEM    PIC 9(7)V99.
-           01 CORES.
-               03 PIC X(10) VALUE "PRETO".
-               03 PIC X(10) VALUE "PRATA".
-               03 PIC X(10) VALUE "CINZA".
-               03 PIC X(10) VALUE "BRANCO".
-               03 PIC X(10) VALUE "AZUL".
-               03 PIC X(10) VALUE "VERDE".
-               03 PIC X(10) VALUE "VERMELHO".
-               03 PIC X(10) VALUE "LARANJA".
-               03 PIC X(10) VALUE "DOURADO".
-               03 PIC X(10) VALUE "TURQUESA".
-               03 PIC X(10) VALUE "VERDE LIMA".
-               03 PIC X(10) VALUE "INDIGO".
-           01 BUSCACOR REDEFINES CORES.
-               02 BUSCA PIC X(10) OCCURS 12 TIMES.
+      *TABELA DE FAIXAS DE COMISSAO CONFORME O VALOR DE VENDA
+           01 TABCOMISSAO.
+               03 FILLER PIC 9(9)V99 VALUE 20000,00.
+               03 FILLER PIC 9(2)V99 VALUE 03,00.
+               03 FILLER PIC 9(9)V99 VALUE 50000,00.
+               03 FILLER PIC 9(2)V99 VALUE 05,00.
+               03 FILLER PIC 9(9)V99 VALUE 100000,00.
+               03 FILLER PIC 9(2)V99 VALUE 07,00.
+               03 FILLER PIC 9(9)V99 VALUE 999999,99.
+               03 FILLER PIC 9(2)V99 VALUE 10,00.
+           01 TABCOMISSAO-R REDEFINES TABCOMISSAO.
+               03 FAIXA OCCURS 4 TIMES.
+                   05 FX-LIMITE PIC 9(9)V99.
+                   05 FX-TAXA   PIC 9(2)V99.
+           01 FX-IND PIC 9(2) VALUE 1.
+           01 WS-CPF       PIC X(11) VALUE SPACES.
+           01 WS-CPF-N REDEFINES WS-CPF.
+               03 CPF-D1   PIC 9.
+               03 CPF-D2   PIC 9.
+               03 CPF-D3   PIC 9.
+               03 CPF-D4   PIC 9.
+               03 CPF-D5   PIC 9.
+               03 CPF-D6   PIC 9.
+               03 CPF-D7   PIC 9.
+               03 CPF-D8   PIC 9.
+               03 CPF-D9   PIC 9.
+               03 CPF-D10  PIC 9.
+               03 CPF-D11  PIC 9.
+           01 CPF-SOMA1    PIC 9(4) VALUE ZEROES.
+           01 CPF-SOMA2    PIC 9(4) VALUE ZEROES.
+           01 CPF-RESTO1   PIC 9(2) VALUE ZEROES.
+           01 CPF-RESTO2   PIC 9(2) VALUE ZEROES.
+           01 CPF-AUX      PIC 9(4) VALUE ZEROES.
+           01 CPF-DV1      PIC 9(2) VALUE ZEROES.
+           01 CPF-DV2      PIC 9(2) VALUE ZEROES.
+           01 CPF-VALIDO   PIC 9(1) VALUE 0.
+           01 EXISTMARGEM  PIC 9(1) VALUE 0.
+           01 OPERADOR2    PIC X(08) VALUE SPACES.
+           01 SENHAINF2    PIC X(08) VALUE SPACES.
+           01 BSOPER2      PIC 9(1) VALUE 0.
+           01 RESPTROCA      PIC X(1) VALUE SPACES.
+           01 BSTROCAMARCA   PIC 9(1) VALUE 0.
+           01 BSTROCAMODELO  PIC 9(1) VALUE 0.
 
            SCREEN SECTION.
        01  TELAVEICULO.
@@ -125,7 +258,7 @@
            05  LINE 02  COLUMN 41
                VALUE  "E VEICULOออออออออออออออออออออออออออออออป".
            05  LINE 03  COLUMN 01
-               VALUE  "บ".
+               VALUE  "บ CHASSI:".
            05  LINE 03  COLUMN 41
                VALUE  "                                       บ".
            05  LINE 04  COLUMN 01
@@ -212,6 +345,10 @@
                VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
            05  LINE 24  COLUMN 41
                VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+           05  TCHASSI
+               LINE 03  COLUMN 10  PIC X(17)
+               USING  CHASSI
+               HIGHLIGHT.
            05  TV-MARCA
                LINE 04  COLUMN 09  PIC 9(03)
                USING  V-MARCA
@@ -238,7 +375,7 @@
                    USING  DDD
                    HIGHLIGHT     BLANK ZERO.
                06 TELFONE
-                   LINE 08  COLUMN 55  PIC 9(8)
+                   LINE 08  COLUMN 55  PIC 9(9)
                    USING  NUMERO
                    HIGHLIGHT     BLANK ZERO.
            05  T-AFAB
@@ -317,39 +454,97 @@
                   DISPLAY "ARQUIVO CADVEIC FOI CRIADO" AT 0622
                    GO TO ABREARQUIVO
                ELSE
-                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC" AT 0622
            ELSE
                DISPLAY TELAVEICULO
+               PERFORM LOGIN
+               CONTINUE.
+
+      *SOLICITA IDENTIFICACAO DO OPERADOR ANTES DE LIBERAR O MENU
+       LOGIN.
+           PERFORM LIMPATELA
+           DISPLAY "OPERADOR:" AT 0601
+           ACCEPT OPERADOR AT 0611
+           DISPLAY "SENHA:" AT 0701
+           ACCEPT SENHAINF AT 0708
+           PERFORM LERPERADOR
+           IF BSOPER = 1
+               DISPLAY "OPERADOR OU SENHA INVALIDOS" AT 0801
+               MOVE SPACES TO OPERADOR SENHAINF
+               GO TO LOGIN
+           ELSE
+               PERFORM LIMPATELA
                CONTINUE.
 
+      *VALIDA OPERADOR E SENHA NO ARQUIVO DE OPERADORES
+       LERPERADOR.
+           MOVE 0 TO BSOPER
+           MOVE OPERADOR TO OPERADORID
+           OPEN INPUT CADOPER
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF
+                       MOVE 1 TO BSOPER
+                   ELSE
+                       MOVE NIVEL TO NIVELOPER
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO LER OPERADOR" AT 0801
+                   MOVE 1 TO BSOPER
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER
+           END-IF
+           CLOSE CADOPER.
+
       *MENU PRINCIPAL
        MENU.
            PERFORM LIMPAVAR
-           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1805
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR, F4 VENDER" AT 1805
            ACCEPT AUX AT 0101 BACKGROUND-COLOR 12
            ACCEPT ACTKEY FROM ESCAPE KEY
            EVALUATE ACTKEY
            WHEN = 01
                PERFORM LIMPATELA
                DISPLAY TELAVEICULO
-               GO TO R-MARCA
+               GO TO R-CHASSI
            WHEN = 02
                DISPLAY TELAVEICULO
                PERFORM LIMPATELA
-               DISPLAY "MARCA: " AT 1805
-               ACCEPT V-MARCA AT 1815
-               DISPLAY "MODELO: " AT 1905
-               ACCEPT V-MODELO AT 1915
-               DISPLAY "CPF: " AT 2005
-               ACCEPT P-CPF AT 2015
+               DISPLAY "CHASSI: " AT 1805
+               ACCEPT CHASSI AT 1815
                PERFORM BUSCAVEICULO
            WHEN = 03
                GO TO SAIR
+           WHEN = 04
+               DISPLAY TELAVEICULO
+               PERFORM LIMPATELA
+               DISPLAY "CHASSI: " AT 1805
+               ACCEPT CHASSI AT 1815
+               PERFORM MARCAVENDIDO
            WHEN OTHER
            DISPLAY "OPCAO INVALIDA" AT 1905
                GO TO MENU
            END-EVALUATE.
 
+      *RECEBE CHASSI/PLACA DO VEICULO - CHAVE REAL DO CADASTRO
+       R-CHASSI.
+           ACCEPT TCHASSI
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               PERFORM LIMPAVAR
+               DISPLAY TELAVEICULO
+               GO TO MENU
+           ELSE IF CHASSI = SPACES
+               DISPLAY "CHASSI INVALIDO" AT 2005
+               GO TO R-CHASSI
+           ELSE
+               PERFORM LIMPATELA
+               PERFORM LERVEICULO
+               CONTINUE.
+
       *RECEBE CODIGO DA MARCA DO VEICULO
        R-MARCA.
            MOVE 0 TO BSMARCA
@@ -357,10 +552,8 @@
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
                PERFORM LIMPATELA
-               PERFORM LIMPAVAR
                DISPLAY "                    " AT 0452
-               DISPLAY TELAVEICULO
-               GO TO MENU
+               GO TO R-CHASSI
            ELSE IF V-MARCA = ZEROES
                DISPLAY "CODIGO INVALIDO" AT 2005
                PERFORM LIMPAVAR
@@ -405,22 +598,55 @@
                DISPLAY "CPF INVALIDO" AT 2005
                GO TO R-CPF
            ELSE
-               PERFORM LERCPF
-               IF BSCPF = 1
+               MOVE P-CPF TO WS-CPF
+               PERFORM VALIDACPF
+               IF CPF-VALIDO = 0
+                   DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR" AT 2005
                    GO TO R-CPF
                ELSE
-                   PERFORM LIMPATELA
-                   PERFORM LERVEICULO
+                   PERFORM LERCPF
+                   IF BSCPF = 1
+                       GO TO R-CPF
+                   ELSE
+                       PERFORM LIMPATELA
+                   END-IF
+               END-IF
                CONTINUE.
 
+      *CALCULA OS DIGITOS VERIFICADORES DO CPF E CONFERE COM OS DIGITOS
+      *INFORMADOS
+       VALIDACPF.
+           MOVE 0 TO CPF-VALIDO
+           COMPUTE CPF-SOMA1 = CPF-D1 * 10 + CPF-D2 * 9 + CPF-D3 * 8
+               + CPF-D4 * 7 + CPF-D5 * 6 + CPF-D6 * 5 + CPF-D7 * 4
+               + CPF-D8 * 3 + CPF-D9 * 2
+           DIVIDE CPF-SOMA1 BY 11 GIVING CPF-AUX REMAINDER CPF-RESTO1
+           COMPUTE CPF-DV1 = 11 - CPF-RESTO1
+           IF CPF-DV1 > 9
+               MOVE 0 TO CPF-DV1
+           END-IF
+           COMPUTE CPF-SOMA2 = CPF-D1 * 11 + CPF-D2 * 10 + CPF-D3 * 9
+               + CPF-D4 * 8 + CPF-D5 * 7 + CPF-D6 * 6 + CPF-D7 * 5
+               + CPF-D8 * 4 + CPF-D9 * 3 + CPF-DV1 * 2
+           DIVIDE CPF-SOMA2 BY 11 GIVING CPF-AUX REMAINDER CPF-RESTO2
+           COMPUTE CPF-DV2 = 11 - CPF-RESTO2
+           IF CPF-DV2 > 9
+               MOVE 0 TO CPF-DV2
+           END-IF
+           IF CPF-DV1 = CPF-D10 AND CPF-DV2 = CPF-D11
+               MOVE 1 TO CPF-VALIDO
+           END-IF.
+
       *RECEBE ANO DE FABRICACAO DO VEICULO
        R-AFAB.
            ACCEPT T-AFAB
            ACCEPT ACTKEY FROM ESCAPE KEY
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           COMPUTE ANOTETO = DS-ANO + 1
            IF ACTKEY = 01
                PERFORM LIMPATELA
                GO TO R-CPF
-           ELSE IF ANOFABRIC < 1950 OR ANOFABRIC > 2018
+           ELSE IF ANOFABRIC < 1950 OR ANOFABRIC > ANOTETO
                DISPLAY "ANO DE FABRICACAO INVALIDO" AT 1805
                GO TO R-AFAB
            ELSE
@@ -431,10 +657,12 @@
        R-AMODEL.
            ACCEPT T-AMODEL
            ACCEPT ACTKEY FROM ESCAPE KEY
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           COMPUTE ANOTETO = DS-ANO + 1
            IF ACTKEY = 01
                PERFORM LIMPATELA
                GO TO R-AFAB
-           ELSE IF ANOMODELO < 1950 OR ANOMODELO > 2018
+           ELSE IF ANOMODELO < 1950 OR ANOMODELO > ANOTETO
                DISPLAY "ANO DO MODELO INVALIDO" AT 1805
                GO TO R-AMODEL
            ELSE
@@ -443,6 +671,7 @@
 
       *RECEBE COR DO VEICULO
        R-COR.
+           MOVE 0 TO BSCOR
            DISPLAY TELACOR
            ACCEPT T-COR
            ACCEPT ACTKEY FROM ESCAPE KEY
@@ -450,12 +679,15 @@
                PERFORM LIMPATELA
                DISPLAY "            " AT 1211
                GO TO R-AMODEL
-           ELSE IF COR = ZEROES OR COR > 12
+           ELSE IF COR = ZEROES
                DISPLAY "COR INVALIDA" AT 1805
                GO TO R-COR
            ELSE
-               DISPLAY BUSCA(COR) AT 1211
-               PERFORM LIMPATELA
+               PERFORM LERCOR
+               IF BSCOR = 1
+                   GO TO R-COR
+               ELSE
+                   PERFORM LIMPATELA
                CONTINUE.
 
       *RECEBE VALOR DE VENDA DO VEICULO
@@ -472,21 +704,282 @@
                PERFORM LIMPATELA
                CONTINUE.
 
-      *RECEBE PORCENTAGEM DE COMISSAO PELA VENDA
+      *CONFERE O VALOR DE VENDA CONTRA O PISO CADASTRADO EM CADMARGEM
+      *E EXIGE AUTORIZACAO DE SUPERVISOR QUANDO A VENDA FICA ABAIXO
+       R-VERIFICAMARGEM.
+           PERFORM BUSCAMARGEM
+           IF EXISTMARGEM NOT = 1 OR VALORVENDA NOT < VALORMINIMO
+               GO TO R-COMISSAO
+           ELSE
+               DISPLAY "VENDA ABAIXO DO MINIMO - AUTORIZACAO" AT 1805
+               DISPLAY "DE SUPERVISOR NECESSARIA" AT 1905
+               PERFORM R-AUTORIZASUPERVISOR
+               IF BSOPER2 = 1
+                   PERFORM LIMPATELA
+                   DISPLAY "AUTORIZACAO NEGADA - VENDA REJEITADA" AT 1805
+                   GO TO R-VVENDA
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO R-COMISSAO
+               END-IF.
+
+      *BUSCA O VALOR MINIMO DE VENDA CADASTRADO PARA A MARCA/MODELO
+       BUSCAMARGEM.
+           MOVE 0 TO EXISTMARGEM
+           MOVE V-MARCA  TO CM-MARCA
+           MOVE V-MODELO TO CM-MODELO
+           OPEN INPUT CADMARGEM
+           IF ERRO = "35" OR ERRO = "30"
+               CONTINUE
+           ELSE
+               READ CADMARGEM
+               IF ERRO = "00"
+                   MOVE 1 TO EXISTMARGEM
+               END-IF
+               CLOSE CADMARGEM
+           END-IF.
+
+      *SOLICITA CREDENCIAIS DE UM SUPERVISOR PARA LIBERAR A VENDA
+      *SEM ALTERAR O NIVEL DO OPERADOR ATUALMENTE LOGADO
+       R-AUTORIZASUPERVISOR.
+           MOVE 0 TO BSOPER2
+           DISPLAY "OPERADOR SUPERVISOR:" AT 2005
+           ACCEPT OPERADOR2 AT 2026
+           DISPLAY "SENHA:" AT 2105
+           ACCEPT SENHAINF2 AT 2112
+           MOVE OPERADOR2 TO OPERADORID
+           OPEN INPUT CADOPER
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF2 OR NIVEL NOT = 1
+                       MOVE 1 TO BSOPER2
+                   END-IF
+               ELSE
+                   MOVE 1 TO BSOPER2
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER2
+           END-IF
+           CLOSE CADOPER
+           MOVE SPACES TO OPERADOR2 SENHAINF2.
+
+      *DEFINE A COMISSAO DA VENDA CONFORME A TABELA DE FAIXAS
        R-COMISSAO.
-           ACCEPT T-COMISSAO
+           PERFORM BUSCACOMISSAO
+           DISPLAY T-COMISSAO
+           PERFORM LIMPATELA
+           PERFORM R-VALORVC
+           GO TO R-TROCA.
+
+      *PERGUNTA SE HOUVE VEICULO NA TROCA COMO PARTE DO PAGAMENTO
+       R-TROCA.
+           MOVE ZEROES TO TEMTROCA TROCAMARCA TROCAMODELO TROCAANO
+               VALORTROCA
+           DISPLAY "VEICULO NA TROCA? (S/N)" AT 1805
+           ACCEPT RESPTROCA AT 1830
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
                PERFORM LIMPATELA
                GO TO R-VVENDA
-           ELSE IF COMISSAO = ZEROES OR COMISSAO > 100
-               DISPLAY "VALOR INVALIDO" AT 1805
-               GO TO R-COMISSAO
+           ELSE IF RESPTROCA = "S" OR RESPTROCA = "s"
+               MOVE 1 TO TEMTROCA
+               PERFORM LIMPATELA
+               GO TO R-TROCAMARCA
+           ELSE
+               MOVE 0 TO TEMTROCA
+               PERFORM LIMPATELA
+               GO TO R-FINANCIADO.
+
+      *RECEBE A MARCA DO VEICULO DADO NA TROCA
+       R-TROCAMARCA.
+           MOVE 0 TO BSTROCAMARCA
+           DISPLAY "MARCA DA TROCA (CODIGO):" AT 1805
+           ACCEPT TROCAMARCA AT 1830
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-TROCA
+           ELSE IF TROCAMARCA = ZEROES
+               DISPLAY "CODIGO INVALIDO" AT 1905
+               GO TO R-TROCAMARCA
+           ELSE
+               PERFORM LERTROCAMARCA
+               IF BSTROCAMARCA = 1
+                   GO TO R-TROCAMARCA
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO R-TROCAMODELO
+               END-IF.
+
+      *RECEBE O MODELO DO VEICULO DADO NA TROCA
+       R-TROCAMODELO.
+           MOVE 0 TO BSTROCAMODELO
+           DISPLAY "MODELO DA TROCA (CODIGO):" AT 1805
+           ACCEPT TROCAMODELO AT 1831
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-TROCAMARCA
+           ELSE IF TROCAMODELO = ZEROES
+               DISPLAY "CODIGO INVALIDO" AT 1905
+               GO TO R-TROCAMODELO
+           ELSE
+               PERFORM LERTROCAMODELO
+               IF BSTROCAMODELO = 1
+                   GO TO R-TROCAMODELO
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO R-TROCAANO
+               END-IF.
+
+      *RECEBE O ANO DO VEICULO DADO NA TROCA
+       R-TROCAANO.
+           DISPLAY "ANO DA TROCA:" AT 1805
+           ACCEPT TROCAANO AT 1819
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           COMPUTE ANOTETO = DS-ANO + 1
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-TROCAMODELO
+           ELSE IF TROCAANO < 1950 OR TROCAANO > ANOTETO
+               DISPLAY "ANO INVALIDO" AT 1905
+               GO TO R-TROCAANO
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-VALORTROCA.
+
+      *RECEBE O VALOR AVALIADO DA TROCA E ABATE ESSE VALOR DO VALOR DE
+      *PAGAMENTO DA VENDA
+       R-VALORTROCA.
+           DISPLAY "VALOR AVALIADO DA TROCA:" AT 1805
+           ACCEPT VALORTROCA AT 1830
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-TROCAANO
+           ELSE IF VALORTROCA = ZEROES OR VALORTROCA > VALORPAGAMENTO
+               DISPLAY "VALOR INVALIDO" AT 1905
+               GO TO R-VALORTROCA
+           ELSE
+               COMPUTE VALORPAGAMENTO = VALORPAGAMENTO - VALORTROCA
+               DISPLAY T-VPAG
+               PERFORM LIMPATELA
+               GO TO R-FINANCIADO.
+
+      *BUSCA DADOS DA MARCA DO VEICULO DADO NA TROCA
+       LERTROCAMARCA.
+           MOVE TROCAMARCA TO CODIGO
+           OPEN INPUT CADMARCA
+           READ CADMARCA
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   CLOSE CADMARCA
+               ELSE
+                   DISPLAY "ERRO AO LER A MARCA" AT 1905
+                   CLOSE CADMARCA
+                   GO TO MENU
+               END-IF
+           ELSE
+               MOVE 1 TO BSTROCAMARCA
+               DISPLAY "MARCA NAO ENCONTRADA" AT 1905
+               CLOSE CADMARCA
+           END-IF.
+
+      *BUSCA DADOS DO MODELO DO VEICULO DADO NA TROCA
+       LERTROCAMODELO.
+           MOVE TROCAMARCA  TO CODIGO1
+           MOVE TROCAMODELO TO CODIGO2
+           OPEN INPUT CADMODEL
+           READ CADMODEL
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   CLOSE CADMODEL
+               ELSE
+                   DISPLAY "ERRO AO LER O MODELO" AT 1905
+                   CLOSE CADMODEL
+                   GO TO MENU
+               END-IF
            ELSE
+               MOVE 1 TO BSTROCAMODELO
+               DISPLAY "MODELO NAO ENCONTRADO" AT 1905
+               CLOSE CADMODEL
+           END-IF.
+
+      *PERGUNTA SE A VENDA SERA PAGA A VISTA OU FINANCIADA EM PARCELAS
+       R-FINANCIADO.
+           MOVE ZEROES TO FINANCIADO VALORENTRADA QTDPARCELAS
+               VALORPARCELA
+           DISPLAY "VENDA FINANCIADA? (S/N)" AT 1805
+           ACCEPT RESPFIN AT 1830
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-TROCA
+           ELSE IF RESPFIN = "S" OR RESPFIN = "s"
+               MOVE 1 TO FINANCIADO
+               PERFORM LIMPATELA
+               GO TO R-ENTRADA
+           ELSE
+               MOVE 0 TO FINANCIADO
+               PERFORM LIMPATELA
+               GO TO VERIFICAOPC.
+
+      *RECEBE O VALOR DE ENTRADA DO FINANCIAMENTO
+       R-ENTRADA.
+           DISPLAY "VALOR DE ENTRADA:" AT 1805
+           ACCEPT VALORENTRADA AT 1825
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-FINANCIADO
+           ELSE IF VALORENTRADA NOT < VALORPAGAMENTO
+               DISPLAY "ENTRADA DEVE SER MENOR QUE O VALOR DE PAGAMENTO"
+                   AT 1905
+               GO TO R-ENTRADA
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-PARCELAS.
+
+      *RECEBE A QUANTIDADE DE PARCELAS E CALCULA O VALOR DE CADA UMA
+       R-PARCELAS.
+           DISPLAY "NUMERO DE PARCELAS:" AT 1805
+           ACCEPT QTDPARCELAS AT 1827
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-ENTRADA
+           ELSE IF QTDPARCELAS = ZEROES
+               DISPLAY "NUMERO DE PARCELAS INVALIDO" AT 1905
+               GO TO R-PARCELAS
+           ELSE
+               COMPUTE VALORPARCELA ROUNDED =
+                   (VALORPAGAMENTO - VALORENTRADA) / QTDPARCELAS
+               DISPLAY "VALOR DE CADA PARCELA: " AT 1905
+               DISPLAY VALORPARCELA AT 1928
+               ACCEPT AUX AT 0101
                PERFORM LIMPATELA
-               PERFORM R-VALORVC
                GO TO VERIFICAOPC.
 
+      *PROCURA A FAIXA DE COMISSAO CORRESPONDENTE AO VALOR DE VENDA
+       BUSCACOMISSAO.
+           MOVE 1 TO FX-IND
+           GO TO ACHACOMISSAO.
+
+      *PERCORRE A TABELA DE FAIXAS ATE ENCONTRAR O LIMITE DA VENDA
+       ACHACOMISSAO.
+           IF FX-IND > 4
+               MOVE FX-TAXA(4) TO COMISSAO
+           ELSE
+               IF VALORVENDA NOT > FX-LIMITE(FX-IND)
+                   MOVE FX-TAXA(FX-IND) TO COMISSAO
+               ELSE
+                   ADD 1 TO FX-IND
+                   GO TO ACHACOMISSAO
+               END-IF
+           END-IF.
+
       *CALCULA E EXIBE VALOR DE COMISSAO E PAGAMENTO
        R-VALORVC.
            COMPUTE VALORCOMISSAO = VALORVENDA * (COMISSAO / 100).
@@ -520,6 +1013,7 @@
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
                        MOVE 1 TO EXISTENCIA
+                       MOVE REGVEIC TO ANTESVEIC
                        PERFORM LIMPATELA
                    ELSE
                        MOVE 0 TO EXISTENCIA
@@ -542,11 +1036,15 @@
            ACCEPT AUX AT 0101
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
+               MOVE 1 TO VERSAO
                WRITE REGVEIC
                IF ERRO = "00" OR "02"
                    PERFORM LIMPATELA
                    CLOSE CADVEIC
                    OPEN I-O CADVEIC
+                   IF VENDA-FINANCIADA
+                       PERFORM IMPRIMEPARC
+                   END-IF
                    DISPLAY "DADOS GRAVADOS" AT 2210
                    GO TO MENU
                ELSE IF ERRO = "22"
@@ -561,18 +1059,95 @@
                PERFORM LIMPATELA
            GO TO MENU.
 
-      *ALTERA DADOS DO VEICULO NO ARQUIVO
+      *ALTERA DADOS DO VEICULO NO ARQUIVO - CONFERE SE A VERSAO EM
+      *DISCO AINDA E A MESMA QUE FOI LIDA, PARA EVITAR QUE UM SEGUNDO
+      *OPERADOR SOBRESCREVA A ALTERACAO DO PRIMEIRO
        ALTERACHAVE.
-           REWRITE REGVEIC
-           IF ERRO = "00" OR "02"
-               CLOSE CADVEIC
-               OPEN I-O CADVEIC
-               DISPLAY "INFORMACOES DE VEICULO ALTERADAS" AT 2010
-               GO TO MENU
+           MOVE REGVEIC TO EDITADOVEIC
+           READ CADVEIC
+           IF ERRO = "00" AND VERSAO = VERSAOLIDA
+               MOVE EDITADOVEIC TO REGVEIC
+               ADD 1 TO VERSAO
+               REWRITE REGVEIC
+               IF ERRO = "00" OR "02"
+                   PERFORM GRAVAAUDIT
+                   CLOSE CADVEIC
+                   OPEN I-O CADVEIC
+                   IF VENDA-FINANCIADA
+                       PERFORM IMPRIMEPARC
+                   END-IF
+                   DISPLAY "INFORMACOES DE VEICULO ALTERADAS" AT 2010
+                   GO TO MENU
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR DADOS DO VEICULO" AT 2010
+                   GO TO MENU
+               END-IF
            ELSE
-               DISPLAY "ERRO AO ALTERAR DADOS DO VEICULO" AT 2010
+               MOVE EDITADOVEIC TO REGVEIC
+               DISPLAY "VEICULO ALTERADO POR OUTRO OPERADOR - REFACA" AT
+                   2010
            GO TO MENU.
 
+      *GRAVA NO LOG DE AUDITORIA OS VALORES ANTES/DEPOIS DA ALTERACAO
+       GRAVAAUDIT.
+           ACCEPT DATAAUDIT FROM DATE YYYYMMDD
+           ACCEPT HORAAUDIT FROM TIME
+           OPEN EXTEND AUDITLOG
+           IF ERROAUD NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           MOVE SPACES TO LINHAAUDIT
+           STRING "VEIC CHASSI=" DELIMITED BY SIZE
+               CHASSI          DELIMITED BY SIZE
+               " OPERADOR="    DELIMITED BY SIZE
+               OPERADOR        DELIMITED BY SIZE
+               " DATA="        DELIMITED BY SIZE
+               DATAAUDIT       DELIMITED BY SIZE
+               HORAAUDIT       DELIMITED BY SIZE
+               " ANTES="       DELIMITED BY SIZE
+               ANTESVEIC       DELIMITED BY SIZE
+               " DEPOIS="      DELIMITED BY SIZE
+               REGVEIC         DELIMITED BY SIZE
+               INTO LINHAAUDIT
+           END-STRING
+           WRITE LINHAAUDIT
+           CLOSE AUDITLOG.
+
+      *IMPRIME O DEMONSTRATIVO DE PARCELAS DA VENDA FINANCIADA
+       IMPRIMEPARC.
+           OPEN EXTEND AMORTIZ
+           IF ERROAMO NOT = "00"
+               OPEN OUTPUT AMORTIZ
+           END-IF
+           MOVE SPACES TO LINHAAMORT
+           STRING "FINANCIAMENTO CHASSI=" DELIMITED BY SIZE
+               CHASSI              DELIMITED BY SIZE
+               " ENTRADA="         DELIMITED BY SIZE
+               VALORENTRADA        DELIMITED BY SIZE
+               " PARCELAS="        DELIMITED BY SIZE
+               QTDPARCELAS         DELIMITED BY SIZE
+               " VALOR CADA PARCELA=" DELIMITED BY SIZE
+               VALORPARCELA        DELIMITED BY SIZE
+               INTO LINHAAMORT
+           END-STRING
+           WRITE LINHAAMORT
+           MOVE 1 TO PARC-IND
+           PERFORM IMPRIMEPARC-LOOP UNTIL PARC-IND > QTDPARCELAS
+           CLOSE AMORTIZ.
+
+       IMPRIMEPARC-LOOP.
+           MOVE SPACES TO LINHAAMORT
+           STRING "  PARCELA " DELIMITED BY SIZE
+               PARC-IND        DELIMITED BY SIZE
+               " DE "          DELIMITED BY SIZE
+               QTDPARCELAS     DELIMITED BY SIZE
+               " - VALOR "     DELIMITED BY SIZE
+               VALORPARCELA    DELIMITED BY SIZE
+               INTO LINHAAMORT
+           END-STRING
+           WRITE LINHAAMORT
+           ADD 1 TO PARC-IND.
+
       *BUSCA DADOS DO VEICULO NO ARQUIVO
        BUSCAVEICULO.
            READ CADVEIC
@@ -584,10 +1159,20 @@
                    PERFORM LERMARCA
                    PERFORM LERMODELO
                    PERFORM R-VALORVC
+                   IF VEIC-VENDIDO
+                       DISPLAY "STATUS: VENDIDO" AT 0710
+                   ELSE
+                       DISPLAY "STATUS: DISPONIVEL" AT 0710
+                   END-IF
                    DISPLAY "F1 DELETAR VEICULO, F2 VOLTAR" AT 1805
                    ACCEPT AUX AT 0101
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
+                       IF NIVELOPER NOT = 1
+                           PERFORM LIMPATELA
+                          DISPLAY "ACESSO NEGADO - REQUER SUPERVISOR" AT 2010
+                           GO TO MENU
+                       END-IF
                        DELETE CADVEIC
                        IF ERRO = "00"
                            PERFORM LIMPATELA
@@ -611,6 +1196,52 @@
                GO TO MENU
            END-IF.
 
+      *MARCA O VEICULO COMO VENDIDO - TRANSACAO SEPARADA DO CADASTRO
+       MARCAVENDIDO.
+           READ CADVEIC
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   PERFORM LIMPATELA
+                   DISPLAY TELAVEICULO
+                   IF VEIC-VENDIDO
+                       DISPLAY "VEICULO JA ESTA VENDIDO" AT 2010
+                       ACCEPT AUX AT 0101
+                       GO TO MENU
+                   ELSE
+                       DISPLAY "MARCAR VEICULO COMO VENDIDO?" AT 2005
+                       DISPLAY "F1 - SIM, F2 - NAO" AT 2105
+                       ACCEPT AUX AT 0101
+                       ACCEPT ACTKEY FROM ESCAPE KEY
+                       IF ACTKEY = 01
+                           MOVE 1 TO STATUSVEIC
+                           ACCEPT DATAVENDA FROM DATE YYYYMMDD
+                           ADD 1 TO VERSAO
+                           REWRITE REGVEIC
+                           IF ERRO = "00" OR "02"
+                               PERFORM LIMPATELA
+                               CLOSE CADVEIC
+                               OPEN I-O CADVEIC
+                              DISPLAY "VEICULO MARCADO COMO VENDIDO" AT 2210
+                               GO TO MENU
+                           ELSE
+                              DISPLAY "ERRO AO MARCAR VEICULO VENDIDO" AT 2210
+                               GO TO MENU
+                           END-IF
+                       ELSE
+                           PERFORM LIMPATELA
+                           GO TO MENU
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO NA LEITURA ARQUIVO CADVEIC" AT 2210
+                   GO TO SAIR
+               END-IF
+           ELSE
+               PERFORM LIMPATELA
+               DISPLAY "VEICULO NAO ENCONTRADO" AT 2010
+               GO TO MENU
+           END-IF.
+
       *BUSCA DADOS DA MARCA POR CODIGO
        LERMARCA.
            MOVE V-MARCA TO CODIGO
@@ -654,6 +1285,27 @@
                CLOSE CADMODEL
            END-IF.
 
+      *BUSCA DESCRICAO DA COR POR CODIGO
+       LERCOR.
+           MOVE COR TO CODIGOCOR
+           OPEN INPUT CADCOR
+           READ CADCOR
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY DESCRICAO AT 1211
+                   CLOSE CADCOR
+               ELSE
+                   DISPLAY "ERRO AO LER A COR" AT 1805
+                   PERFORM LIMPAVAR
+                   CLOSE CADCOR
+                   GO TO MENU
+               END-IF
+           ELSE
+               MOVE 1 TO BSCOR
+               DISPLAY "COR NAO ENCONTRADA" AT 1805
+               CLOSE CADCOR
+           END-IF.
+
       *BUSCA DADOS DO PROPRIETARIO POR CPF
        LERCPF.
            MOVE P-CPF TO CPF
@@ -661,10 +1313,18 @@
            READ CADPROPR
            IF ERRO NOT = "23"
                IF ERRO = "00"
-                   DISPLAY T-NOME
-                   DISPLAY T-MAIL
-                   DISPLAY T-TELEFONE
-                   CLOSE CADPROPR
+                   PERFORM CALCULAIDADE
+                   IF IDADE < 18
+                       DISPLAY "PROPRIETARIO MENOR DE IDADE - VENDA "
+                           "NAO PERMITIDA" AT 2105
+                       MOVE 1 TO BSCPF
+                       CLOSE CADPROPR
+                   ELSE
+                       DISPLAY T-NOME
+                       DISPLAY T-MAIL
+                       DISPLAY T-TELEFONE
+                       CLOSE CADPROPR
+                   END-IF
                ELSE
                    DISPLAY "ERRO AO LER CPF" AT 2105
                    PERFORM LIMPAVAR
@@ -677,13 +1337,24 @@
                CLOSE CADPROPR
            END-IF.
 
+      *CALCULA A IDADE DO PROPRIETARIO A PARTIR DA DATA DO SISTEMA
+       CALCULAIDADE.
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           COMPUTE IDADE = DS-ANO - ANO
+           IF DS-MES < MES OR (DS-MES = MES AND DS-DIA < DIA)
+               SUBTRACT 1 FROM IDADE
+           END-IF.
+
 
       *LIMPA DADOS NAS VARIAVEIS
        LIMPAVAR.
-           MOVE ZEROES TO V-MODELO V-MARCA COR VENDA V-ANO P-CPF BSCPF
-           MOVE ZEROES TO BSMARCA BSMODELO EXISTENCIA ACTKEY TELEFONE
-           MOVE ZEROES TO VALORPAGAMENTO VALORCOMISSAO
-           MOVE SPACES TO ERRO AUX EMAIL NOME.
+           MOVE ZEROES TO V-MODELO V-MARCA COR VENDA V-ANO BSCPF
+           MOVE ZEROES TO BSMARCA BSMODELO BSCOR EXISTENCIA ACTKEY TELEFONE
+           MOVE ZEROES TO VALORPAGAMENTO VALORCOMISSAO STATUSVEIC IDADE
+               ANOTETO
+           MOVE ZEROES TO TROCA BSTROCAMARCA BSTROCAMODELO
+           MOVE SPACES TO ERRO AUX EMAIL NOME CHASSI P-CPF ANTESVEIC
+           MOVE SPACES TO RESPTROCA.
 
       *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
        LIMPATELA.
