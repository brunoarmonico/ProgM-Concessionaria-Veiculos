@@ -19,6 +19,17 @@
                RECORD KEY   IS CODIGO
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT CADPAIS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOPAIS
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOMEPAIS WITH DUPLICATES.
+           SELECT CADOPER ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OPERADORID
+               FILE STATUS  IS ERRO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,8 +40,30 @@
                02 CODIGO PIC 9(3) VALUE ZEROES.
                02 MARCA  PIC X(20) VALUE SPACES.
                02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS   PIC 9(2) VALUE ZEROES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD CADPAIS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAIS.DAT".
+           01 REGPAIS.
+               02 CODIGOPAIS PIC 9(2) VALUE ZEROES.
+               02 NOMEPAIS   PIC X(20) VALUE SPACES.
+
+           FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+           01 REGOPER.
+               02 OPERADORID PIC X(08) VALUE SPACES.
+               02 SENHA      PIC X(08) VALUE SPACES.
+               02 NIVEL      PIC 9(01) VALUE 0.
 
            WORKING-STORAGE SECTION.
+           01 OPERADOR PIC X(08) VALUE SPACES.
+           01 SENHAINF PIC X(08) VALUE SPACES.
+           01 BSOPER PIC 9(1) VALUE 0.
+           01 NIVELOPER PIC 9(01) VALUE 0.
+               88 OPER-SUPERVISOR VALUE 1.
            01 TIPOORIGEM.
                03 PIC X(9) VALUE "NACIONAL".
                03 PIC X(9) VALUE "IMPORTADO".
@@ -40,6 +73,18 @@
            01 AUX PIC X(01) VALUE SPACES.
            01 ACTKEY PIC 9(02) VALUE ZEROES.
            01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 BSMARCA PIC 9(1) VALUE 0.
+           01 BSPAIS PIC 9(1) VALUE 0.
+           01 CODIGOSALVO PIC 9(3) VALUE ZEROES.
+           01 MARCASALVO PIC X(20) VALUE SPACES.
+           01 VERSAOSALVO PIC 9(6) VALUE ZEROES.
+
+      *GUARDA A VERSAO LIDA PARA DETECTAR ALTERACAO CONCORRENTE
+           01 ANTESMARCA PIC X(32) VALUE SPACES.
+           01 ANTESMARCA-R REDEFINES ANTESMARCA.
+               02 FILLER PIC X(26).
+               02 VERSAOLIDA PIC 9(6).
+           01 EDITADOMARCA PIC X(32) VALUE SPACES.
 
            SCREEN SECTION.
        01  TELAMARCA.
@@ -81,7 +126,7 @@
            05  LINE 10  COLUMN 41
                VALUE  "                                       บ".
            05  LINE 11  COLUMN 01
-               VALUE  "บ".
+               VALUE  "บ  PAIS:".
            05  LINE 11  COLUMN 41
                VALUE  "                                       บ".
            05  LINE 12  COLUMN 01
@@ -134,6 +179,10 @@
            05  TORIGEM
                LINE 10  COLUMN 12  PIC X(01)
                USING  ORIGEM.
+           05  TPAIS
+               LINE 11  COLUMN 09  PIC 9(02)
+               USING  PAIS
+               BLANK ZERO.
 
            PROCEDURE DIVISION.
       *ABRE ARQUIVO COM DADOS DAS MARCAS
@@ -143,14 +192,53 @@
                IF ERRO = "30" OR ERRO = "35"
                    OPEN OUTPUT CADMARCA
                    CLOSE CADMARCA
-                  DISPLAY "ARQUIVO CADCEP FOI CRIADO" AT 0622
+                  DISPLAY "ARQUIVO CADMARCA FOI CRIADO" AT 0622
                    GO TO ABREARQUIVO
                ELSE
-                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMARCA" AT 0622
            ELSE
                DISPLAY TELAMARCA
+               PERFORM LOGIN
                CONTINUE.
 
+      *SOLICITA IDENTIFICACAO DO OPERADOR ANTES DE LIBERAR O MENU
+       LOGIN.
+           PERFORM LIMPATELA
+           DISPLAY "OPERADOR:" AT 0601
+           ACCEPT OPERADOR AT 0611
+           DISPLAY "SENHA:" AT 0701
+           ACCEPT SENHAINF AT 0708
+           PERFORM LERPERADOR
+           IF BSOPER = 1
+               DISPLAY "OPERADOR OU SENHA INVALIDOS" AT 0801
+               MOVE SPACES TO OPERADOR SENHAINF
+               GO TO LOGIN
+           ELSE
+               PERFORM LIMPATELA
+               CONTINUE.
+
+      *VALIDA OPERADOR E SENHA NO ARQUIVO DE OPERADORES
+       LERPERADOR.
+           MOVE 0 TO BSOPER
+           MOVE OPERADOR TO OPERADORID
+           OPEN INPUT CADOPER
+           READ CADOPER
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   IF SENHA NOT = SENHAINF
+                       MOVE 1 TO BSOPER
+                   ELSE
+                       MOVE NIVEL TO NIVELOPER
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO LER OPERADOR" AT 0801
+                   MOVE 1 TO BSOPER
+               END-IF
+           ELSE
+               MOVE 1 TO BSOPER
+           END-IF
+           CLOSE CADOPER.
+
       *MENU PRINCIPAL
        MENU.
            PERFORM LIMPAVAR
@@ -209,7 +297,15 @@
                DISPLAY "MARCA INVALIDA" AT 1405
                GO TO R-MARCA
            ELSE
-               CONTINUE.
+               PERFORM CHECADUPLICATA
+               IF BSMARCA = 1
+                   DISPLAY "MARCA JA CADASTRADA COM OUTRO CODIGO" AT 1405
+                   MOVE SPACES TO MARCA
+                   DISPLAY TMARCA
+                   GO TO R-MARCA
+               ELSE
+                   CONTINUE
+               END-IF.
 
       *RECEBE ORIGEM DA MARCA
        R-ORIGEM.
@@ -225,16 +321,87 @@
            EVALUATE ORIGEM
            WHEN = "N" OR "n"
                DISPLAY BUSCA(1) AT 1015
+               MOVE ZEROES TO PAIS
                PERFORM LIMPATELA
                GO TO VERIFICAOPC
            WHEN = "I" OR "i"
                DISPLAY BUSCA(2) AT 1015
                PERFORM LIMPATELA
-               GO TO VERIFICAOPC
+               GO TO R-PAIS
            WHEN OTHER
                DISPLAY "ORIGEM INVALIDA" AT 1405
                GO TO R-ORIGEM.
 
+      *RECEBE CODIGO DO PAIS DE ORIGEM DA MARCA
+       R-PAIS.
+           ACCEPT TPAIS
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE ZEROES TO PAIS
+               DISPLAY TPAIS
+               GO TO R-ORIGEM
+           ELSE IF PAIS = ZEROES
+               DISPLAY "PAIS INVALIDO" AT 1405
+               GO TO R-PAIS
+           ELSE
+               PERFORM LERPAIS
+               IF BSPAIS = 1
+                   GO TO R-PAIS
+               ELSE
+                   PERFORM LIMPATELA
+                   GO TO VERIFICAOPC
+               END-IF.
+
+      *VALIDA O CODIGO DO PAIS NO CADASTRO DE PAISES
+       LERPAIS.
+           MOVE 0 TO BSPAIS
+           MOVE PAIS TO CODIGOPAIS
+           OPEN INPUT CADPAIS
+           READ CADPAIS
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY NOMEPAIS AT 1112
+                   CLOSE CADPAIS
+               ELSE
+                   DISPLAY "ERRO AO LER O PAIS" AT 1405
+                   MOVE 1 TO BSPAIS
+                   CLOSE CADPAIS
+               END-IF
+           ELSE
+               MOVE 1 TO BSPAIS
+               DISPLAY "PAIS NAO CADASTRADO" AT 1405
+               CLOSE CADPAIS
+           END-IF.
+
+      *VERIFICA SE O NOME DA MARCA JA PERTENCE A OUTRO CODIGO
+       CHECADUPLICATA.
+           MOVE CODIGO TO CODIGOSALVO
+           MOVE MARCA TO MARCASALVO
+           MOVE VERSAO TO VERSAOSALVO
+           MOVE 0 TO BSMARCA
+           START CADMARCA KEY IS EQUAL MARCA
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM CHECADUPLICATA-LOOP UNTIL ERRO = "10" OR BSMARCA = 1
+           MOVE CODIGOSALVO TO CODIGO
+           MOVE MARCASALVO TO MARCA
+           MOVE VERSAOSALVO TO VERSAO
+           MOVE "00" TO ERRO.
+
+       CHECADUPLICATA-LOOP.
+           READ CADMARCA NEXT
+           IF ERRO = "00"
+               IF MARCA NOT = MARCASALVO
+                   MOVE "10" TO ERRO
+               ELSE
+                   IF CODIGO NOT = CODIGOSALVO
+                       MOVE 1 TO BSMARCA
+                   END-IF
+               END-IF
+           END-IF.
+
       *VERIFICA SE MARCA JA E REGISTRADA
        VERIFICAOPC.
            IF EXISTENCIA = 0
@@ -255,6 +422,7 @@
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
                        MOVE 1 TO EXISTENCIA
+                       MOVE REGMARCA TO ANTESMARCA
                        PERFORM LIMPATELA
                    ELSE
                        MOVE 0 TO EXISTENCIA
@@ -277,6 +445,7 @@
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
+               MOVE 1 TO VERSAO
                WRITE REGMARCA
                IF ERRO = "00" OR "02"
                    PERFORM LIMPATELA
@@ -306,6 +475,11 @@
                    ACCEPT AUX AT 2360
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
+                       IF NIVELOPER NOT = 1
+                           PERFORM LIMPATELA
+                           DISPLAY "ACESSO NEGADO - REQUER SUPERVISOR" AT 2110
+                           GO TO MENU
+                       END-IF
                        DELETE CADMARCA
       *REMOVE MARCA DO ARQUIVO DE DADOS
                        IF ERRO = "00"
@@ -332,22 +506,35 @@
                GO TO MENU
            END-IF.
 
-      *ALTERA DADOS DA MARCA NO ARQUIVO DE DADOS
+      *ALTERA DADOS DA MARCA NO ARQUIVO DE DADOS - CONFERE SE A VERSAO
+      *EM DISCO AINDA E A MESMA QUE FOI LIDA, PARA EVITAR QUE UM
+      *SEGUNDO OPERADOR SOBRESCREVA A ALTERACAO DO PRIMEIRO
        ALTERACHAVE.
-           REWRITE REGMARCA
-           IF ERRO = "00" OR "02"
-               CLOSE CADMARCA
-               OPEN I-O CADMARCA
-
-               DISPLAY "INFORMACOES DE MARCA ALTERADAS" AT 2010
-               GO TO MENU
+           MOVE REGMARCA TO EDITADOMARCA
+           READ CADMARCA
+           IF ERRO = "00" AND VERSAO = VERSAOLIDA
+               MOVE EDITADOMARCA TO REGMARCA
+               ADD 1 TO VERSAO
+               REWRITE REGMARCA
+               IF ERRO = "00" OR "02"
+                   CLOSE CADMARCA
+                   OPEN I-O CADMARCA
+                   DISPLAY "INFORMACOES DE MARCA ALTERADAS" AT 2010
+                   GO TO MENU
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR MARCA" AT 2010
+                   GO TO MENU
+               END-IF
            ELSE
-               DISPLAY "ERRO AO ALTERAR MARCA" AT 2010
+               MOVE EDITADOMARCA TO REGMARCA
+               DISPLAY "MARCA ALTERADA POR OUTRO OPERADOR - REFACA" AT
+                   2010
            GO TO MENU.
 
        LIMPAVAR.
-           MOVE ZEROS TO CODIGO EXISTENCIA ACTKEY
-           MOVE SPACES TO MARCA ORIGEM AUX.
+           MOVE ZEROS TO CODIGO EXISTENCIA ACTKEY BSMARCA CODIGOSALVO
+           MOVE ZEROS TO PAIS BSPAIS
+           MOVE SPACES TO MARCA ORIGEM AUX MARCASALVO.
 
 
       *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
