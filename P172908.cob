@@ -0,0 +1,333 @@
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      *
+      *RODAR NO OPEN COBOL IDE (ADMINISTRADOR), COMPILADOR DEFAULT OU MF
+      *ATIVAR "RUN IN EXTERNAL TERMINAL" NA GUIA "RUN" DAS
+      *PREFERENCIAS (F2) DO OPEN COBOL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172908.
+      *-----------------------------------------------------------------
+      *CADASTRO DO PRECO MINIMO DE VENDA (MARGEM) POR MARCA/MODELO,
+      *CONSULTADO PELO P172904 NA VENDA DO VEICULO PARA EXIGIR
+      *AUTORIZACAO DE SUPERVISOR QUANDO O VALOR DE VENDA FICA ABAIXO
+      *DO PISO CADASTRADO AQUI.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMARGEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOM
+               FILE STATUS  IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADMARGEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARGEM.DAT".
+           01 REGMARGEM.
+               02 CODIGOM.
+                   03 CODIGO1 PIC 9(3) VALUE ZEROES.
+                   03 CODIGO2 PIC 9(3) VALUE ZEROES.
+               02 VALORMINIMO PIC 9(7)V99 VALUE ZEROES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO PIC X(2) VALUE "00".
+           01 AUX PIC X(01) VALUE SPACES.
+           01 ACTKEY PIC 9(02) VALUE ZEROES.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+
+           SCREEN SECTION.
+       01  TELAMARGEM.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 02  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 03  COLUMN 01
+               VALUE  "บ                            CADASTRO DE".
+           05  LINE 03  COLUMN 41
+               VALUE  " MARGEM                                บ".
+           05  LINE 04  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 04  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ  CODIGO (MARCA+MODELO):".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ  VALOR MINIMO DE VENDA:".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 09  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 18  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+           05  TCODIGO
+               LINE 05  COLUMN 27  PIC 999999
+               USING  CODIGOM
+               HIGHLIGHT     BLANK ZERO.
+           05  TVALORMINIMO
+               LINE 07  COLUMN 27  PIC Z(7),99
+               USING  VALORMINIMO.
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO COM DADOS DE MARGEM
+       ABREARQUIVO.
+           OPEN I-O CADMARGEM
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADMARGEM
+                   CLOSE CADMARGEM
+                  DISPLAY "ARQUIVO CADMARGEM FOI CRIADO" AT 0622
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMARGEM" AT 0622
+           ELSE
+               DISPLAY TELAMARGEM
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       MENU.
+           PERFORM LIMPAVAR
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               DISPLAY TELAMARGEM
+               GO TO R-CODIGO
+           WHEN = 02
+               PERFORM LIMPATELA
+               DISPLAY "CODIGO: " AT 1705
+               ACCEPT CODIGOM AT 1714
+               ACCEPT ACTKEY FROM ESCAPE KEY
+               IF ACTKEY = 01
+                   PERFORM LIMPAVAR
+                   DISPLAY TELAMARGEM
+                   GO TO MENU
+               END-IF
+               PERFORM BUSCAMARGEM
+           WHEN = 03
+               GO TO SAIR
+           WHEN OTHER
+           DISPLAY "OPCAO INVALIDA" AT 1705
+               GO TO MENU
+           END-EVALUATE.
+
+      *RECEBE CODIGO DE MARCA+MODELO
+       R-CODIGO.
+           ACCEPT TCODIGO
+           ACCEPT ACTKEY FROM ESCAPE KEY
+      *F1 PARA VOLTAR AO MENU ANTERIOR
+           IF ACTKEY = 01
+               PERFORM LIMPAVAR
+               DISPLAY TELAMARGEM
+               GO TO MENU
+           ELSE IF CODIGO1 = ZEROES OR CODIGO2 = ZEROES
+               DISPLAY "CODIGO INVALIDO" AT 1405
+               PERFORM LIMPAVAR
+               GO TO R-CODIGO
+           ELSE
+               PERFORM LERMARGEM
+               CONTINUE.
+
+      *RECEBE VALOR MINIMO DE VENDA
+       R-VALORMINIMO.
+           ACCEPT TVALORMINIMO
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-CODIGO
+           ELSE IF VALORMINIMO = ZEROES
+               DISPLAY "VALOR INVALIDO" AT 1405
+               GO TO R-VALORMINIMO
+           ELSE
+               PERFORM LIMPATELA
+               GO TO VERIFICAOPC.
+
+      *VERIFICA SE A MARGEM JA E REGISTRADA
+       VERIFICAOPC.
+           IF EXISTENCIA = 0
+               GO TO GRAVAMARGEM
+           ELSE
+               GO TO ALTERACHAVE
+           END-IF.
+
+      *FAZ LEITURA DA MARGEM NO ARQUIVO DE DADOS
+       LERMARGEM.
+           READ CADMARGEM
+              IF ERRO NOT = "23"
+                 IF ERRO = "00"
+                   DISPLAY TELAMARGEM
+                   DISPLAY "MARGEM JA CADASTRADA" AT 1610
+                   DISPLAY "F1 ALTERAR, F2 CANCELAR" AT 1710
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       MOVE 1 TO EXISTENCIA
+                       PERFORM LIMPATELA
+                       GO TO R-VALORMINIMO
+                   ELSE
+                       MOVE 0 TO EXISTENCIA
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAMARGEM
+                       GO TO MENU
+                   END-IF
+                 ELSE
+                   DISPLAY "ERRO NA LEITURA ARQUIVO CADMARGEM" AT 2010
+                   GO TO SAIR
+                 END-IF
+              END-IF
+           GO TO R-VALORMINIMO.
+
+      *GRAVA MARGEM NO ARQUIVO DE DADOS
+       GRAVAMARGEM.
+           PERFORM LIMPATELA
+           DISPLAY "GRAVAR DADOS?" AT 1605
+           DISPLAY "F1 - SIM, F2 - NAO" AT 1705
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               WRITE REGMARGEM
+               IF ERRO = "00" OR "02"
+                   PERFORM LIMPATELA
+                   CLOSE CADMARGEM
+                   OPEN I-O CADMARGEM
+                   DISPLAY "DADOS GRAVADOS" AT 2010
+                   GO TO MENU
+               ELSE IF ERRO = "22"
+                   DISPLAY "CADMARGEM JA EXISTE " AT 2010
+                   GO TO MENU
+               ELSE
+                  DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADMARGEM" AT 2010
+                   GO TO MENU
+               END-IF
+           ELSE
+               PERFORM LIMPAVAR
+               PERFORM LIMPATELA
+           GO TO MENU.
+
+      *BUSCA MARGEM NO ARQUIVO DE DADOS
+       BUSCAMARGEM.
+           READ CADMARGEM
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   DISPLAY TELAMARGEM
+                   DISPLAY "F1 DELETAR MARGEM, F2 VOLTAR" AT 1605
+                   ACCEPT AUX AT 2360
+                   ACCEPT ACTKEY FROM ESCAPE KEY
+                   IF ACTKEY = 01
+                       DELETE CADMARGEM
+      *REMOVE MARGEM DO ARQUIVO DE DADOS
+                       IF ERRO = "00"
+                           PERFORM LIMPAVAR
+                           DISPLAY TELAMARGEM
+                           CLOSE CADMARGEM
+                           OPEN I-O CADMARGEM
+                           DISPLAY "MARGEM EXCLUIDA" AT 2010
+                           GO TO MENU
+                       ELSE
+                           PERFORM LIMPATELA
+                           DISPLAY "ERRO AO REMOVER MARGEM" AT 2110
+                           GO TO MENU
+                       END-IF
+                   ELSE
+                       PERFORM LIMPAVAR
+                       DISPLAY TELAMARGEM
+                       GO TO MENU
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM LIMPATELA
+               DISPLAY "MARGEM NAO ENCONTRADA" AT 2010
+               GO TO MENU
+           END-IF.
+
+      *ALTERA DADOS DA MARGEM NO ARQUIVO DE DADOS
+       ALTERACHAVE.
+           REWRITE REGMARGEM
+           IF ERRO = "00" OR "02"
+               CLOSE CADMARGEM
+               OPEN I-O CADMARGEM
+               DISPLAY "INFORMACOES DE MARGEM ALTERADAS" AT 2010
+               GO TO MENU
+           ELSE
+               DISPLAY "ERRO AO ALTERAR MARGEM" AT 2010
+           GO TO MENU.
+
+       LIMPAVAR.
+           MOVE ZEROES TO CODIGO1 CODIGO2 VALORMINIMO EXISTENCIA ACTKEY.
+
+      *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
+       LIMPATELA.
+           DISPLAY "                                       " AT 1302
+           DISPLAY "                                       " AT 1341
+           DISPLAY "                                       " AT 1402
+           DISPLAY "                                       " AT 1441
+           DISPLAY "                                       " AT 1502
+           DISPLAY "                                       " AT 1541
+           DISPLAY "                                       " AT 1602
+           DISPLAY "                                       " AT 1641
+           DISPLAY "                                       " AT 1702
+           DISPLAY "                                       " AT 1741
+           DISPLAY "                                       " AT 1802
+           DISPLAY "                                       " AT 1841
+           DISPLAY "                                       " AT 1902
+           DISPLAY "                                       " AT 1941
+           DISPLAY "                                       " AT 2002
+           DISPLAY "                                       " AT 2041.
+
+      *FIM DO PROGRAMA
+       SAIR.
+           CLOSE CADMARGEM.
+           END PROGRAM P172908.
