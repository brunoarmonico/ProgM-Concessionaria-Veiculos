@@ -0,0 +1,394 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVEIC.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHASSI
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS VEICULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-CPF WITH DUPLICATES.
+           SELECT RELVEIC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 CHASSI               PIC X(17) VALUE SPACES.
+               02 VEICULO.
+                   03 V-MARCA          PIC 9(3) VALUE ZEROES.
+                   03 V-MODELO         PIC 9(3) VALUE ZEROES.
+                   03 P-CPF            PIC X(11) VALUE SPACES.
+               02 V-ANO VALUE ZEROES.
+                   03 ANOFABRIC        PIC 9(4).
+                   03 ANOMODELO        PIC 9(4).
+               02 COR                  PIC 99 VALUE ZEROES.
+               02 VENDA VALUE ZEROES.
+                   03 VALORVENDA       PIC 9(7)V99.
+                   03 COMISSAO         PIC 9(2)V99.
+                   03 DATAVENDA        PIC 9(8).
+                   03 FINANCIADO       PIC 9(1).
+                       88 VEIC-VENDA-FINANCIADA VALUE 1.
+                       88 VEIC-VENDA-AVISTA     VALUE 0.
+                   03 VALORENTRADA     PIC 9(7)V99.
+                   03 QTDPARCELAS      PIC 9(3).
+                   03 VALORPARCELA     PIC 9(7)V99.
+               02 TROCA VALUE ZEROES.
+                   03 TEMTROCA         PIC 9(1).
+                       88 VEIC-COM-TROCA VALUE 1.
+                       88 VEIC-SEM-TROCA VALUE 0.
+                   03 TROCAMARCA       PIC 9(3).
+                   03 TROCAMODELO      PIC 9(3).
+                   03 TROCAANO         PIC 9(4).
+                   03 VALORTROCA       PIC 9(7)V99.
+               02 STATUSVEIC           PIC 9(1) VALUE ZEROES.
+                   88 VEIC-DISPONIVEL  VALUE 0.
+                   88 VEIC-VENDIDO     VALUE 1.
+               02 VERSAO               PIC 9(6) VALUE ZEROES.
+
+           FD RELVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEIC.TXT".
+           01 LINHAREL PIC X(100) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 POSICAO   PIC 99 VALUE 5.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+           01 AUX       PIC X(01) VALUE SPACES.
+           01 ACTKEY    PIC 9(02) VALUE ZEROES.
+           01 CONLIN    PIC 9(03) VALUE 001.
+           01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 MODOBUSCA  PIC 9(1) VALUE 0.
+           01 FILTROCPF  PIC X(11) VALUE SPACES.
+           01 ANOINI     PIC 9(4) VALUE ZEROES.
+           01 ANOFIM     PIC 9(4) VALUE ZEROES.
+
+       01 RELATORIO.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 RECHASSI  PIC X(17) VALUE SPACES.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 REMARCA   PIC 9(03) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 REMODELO  PIC 9(03) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 RECPF     PIC X(11) VALUE SPACES.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 REAFAB    PIC 9(04) VALUE ZEROS.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 REVVENDA  PIC Z(7),99.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 RESTATUS  PIC X(10) VALUE SPACES.
+
+       01 LIMPA.
+           03 FILLER PIC X(33) VALUE"                                 ".
+           03 FILLER PIC X(33) VALUE"                                 ".
+
+           SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 01  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+           05  LINE 02  COLUMN 01
+               VALUE  "บ                             RELATORIO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DE VEICULOS                            บ".
+           05  LINE 03  COLUMN 01
+               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+           05  LINE 03  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 04  COLUMN 01
+               VALUE  "บ".
+           05  LINE 04  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 05  COLUMN 01
+               VALUE  "บ".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 06  COLUMN 01
+               VALUE  "บ".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 07  COLUMN 01
+               VALUE  "บ".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 08  COLUMN 01
+               VALUE  "บ".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 09  COLUMN 01
+               VALUE  "บ".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 10  COLUMN 01
+               VALUE  "บ".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 11  COLUMN 01
+               VALUE  "บ".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 12  COLUMN 01
+               VALUE  "บ".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 13  COLUMN 01
+               VALUE  "บ".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 14  COLUMN 01
+               VALUE  "บ".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 15  COLUMN 01
+               VALUE  "บ".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 16  COLUMN 01
+               VALUE  "บ".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 17  COLUMN 01
+               VALUE  "บ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 18  COLUMN 01
+               VALUE  "บ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 19  COLUMN 01
+               VALUE  "บ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 20  COLUMN 01
+               VALUE  "บ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 21  COLUMN 01
+               VALUE  "บ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 22  COLUMN 01
+               VALUE  "ฬออออออออออหออออออออออออออออออออออออออออ".
+           05  LINE 22  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+           05  LINE 23  COLUMN 01
+               VALUE  "บ MENSAGEM:บ".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                       บ".
+           05  LINE 24  COLUMN 01
+               VALUE  "ศออออออออออสออออออออออออออออออออออออออออ".
+           05  LINE 24  COLUMN 41
+               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+
+           05 LINE 04 COLUMN 03
+               VALUE "CHASSI            MARCA MODELO CPF         ANO  VALOR      STATUS".
+
+           PROCEDURE DIVISION.
+      *ABRE ARQUIVO DE VEICULOS
+       ABREARQUIVO.
+           OPEN I-O CADVEIC
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADVEIC
+                   CLOSE CADVEIC
+                   DISPLAY "ARQUIVO CADVEIC FOI CRIADO" AT 2314
+                   GO TO ABREARQUIVO
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC" AT 2314
+           ELSE
+               DISPLAY TELA
+               CONTINUE.
+
+      *MENU PRINCIPAL
+       INICIABUSCA.
+           PERFORM LIMPAVAR.
+           DISPLAY "F1-CHASSI F2-ANO F3-SAIR F4-IMPRIMIR F5-PROPRIETARIO"
+               AT 2314
+           ACCEPT AUX AT 2375
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           EVALUATE ACTKEY
+           WHEN = 01
+               GO TO BUSCACHASSI
+           WHEN = 02
+               GO TO BUSCAANO
+           WHEN = 03
+               GO TO SAIR
+           WHEN = 04
+               GO TO IMPRIME
+           WHEN = 05
+               GO TO BUSCACPF
+           WHEN OTHER
+               GO TO INICIABUSCA
+           END-EVALUATE.
+
+      *BUSCA VEICULOS POR FAIXA DE ANO DE FABRICACAO
+       BUSCAANO.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O ANO DE FABRICACAO INICIAL:" AT 2314
+           ACCEPT ANOINI AT 2351
+           DISPLAY "DIGITE O ANO DE FABRICACAO FINAL:" AT 2414
+           ACCEPT ANOFIM AT 2449
+           MOVE 2 TO MODOBUSCA
+           MOVE ANOINI TO ANOFABRIC
+           START CADVEIC KEY IS NOT LESS V-ANO
+               INVALID KEY
+                   PERFORM LIMPATELA
+                   DISPLAY "NENHUM VEICULO NESTA FAIXA DE ANO" AT 2314
+                   GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *BUSCA VEICULO POR CHASSI
+       BUSCACHASSI.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O CHASSI:" AT 2314
+           ACCEPT CHASSI AT 2331
+           START CADVEIC KEY IS NOT LESS CHASSI INVALID KEY
+               DISPLAY "FIM DE PROCESSAMENTO" AT 2314
+               GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *BUSCA TODOS OS VEICULOS DE UM PROPRIETARIO
+       BUSCACPF.
+           PERFORM LIMPATELA
+           DISPLAY "DIGITE O CPF DO PROPRIETARIO:" AT 2314
+           ACCEPT P-CPF AT 2345
+           MOVE P-CPF TO FILTROCPF
+           MOVE 1 TO MODOBUSCA
+           START CADVEIC KEY IS EQUAL P-CPF
+               INVALID KEY
+                   PERFORM LIMPATELA
+                   DISPLAY "NENHUM VEICULO PARA ESTE CPF" AT 2314
+                   GO TO INICIABUSCA
+           END-START
+           GO TO BUSCA.
+
+      *PROCURA VEICULO NO ARQUIVO
+       BUSCA.
+           READ CADVEIC NEXT
+           IF ERRO NOT = "00"
+              IF ERRO = "10"
+                 PERFORM LIMPATELA
+                 DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
+                 GO TO INICIABUSCA
+              ELSE
+                 PERFORM LIMPATELA
+                 DISPLAY ERRO AT 2370
+                 DISPLAY "ERRO NA LEITURA DO ARQUIVO" AT 2314
+                 GO TO SAIR
+               END-IF
+           ELSE IF MODOBUSCA = 1 AND P-CPF NOT = FILTROCPF
+               PERFORM LIMPATELA
+               DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
+               GO TO INICIABUSCA
+           ELSE IF MODOBUSCA = 2 AND ANOFABRIC > ANOFIM
+               PERFORM LIMPATELA
+               DISPLAY "*** FIM DE PROCESSAMENTO ***" AT 2314
+               GO TO INICIABUSCA
+           ELSE
+               CONTINUE.
+
+      *EXIBE DADOS ENCONTRADOS
+       DADOS.
+           MOVE CHASSI TO RECHASSI
+           MOVE V-MARCA TO REMARCA
+           MOVE V-MODELO TO REMODELO
+           MOVE P-CPF TO RECPF
+           MOVE ANOFABRIC TO REAFAB
+           MOVE VALORVENDA TO REVVENDA
+           IF VEIC-VENDIDO
+               MOVE "VENDIDO" TO RESTATUS
+           ELSE
+               MOVE "DISPONIVEL" TO RESTATUS
+           END-IF
+           DISPLAY RELATORIO AT LINE CONLIN COL 10
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+               GO TO BUSCA
+           ELSE
+               CONTINUE.
+
+      *PROXIMA PAGINA OU ENCERRA CONSULTA
+       CONTINUA.
+           ACCEPT AUX
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           PERFORM LIMPATELA
+           DISPLAY "F1 - CONTINUAR CONSULTA F2 - ENCERRAR" AT 2314
+           IF ACTKEY = 01
+               MOVE 01 TO CONLIN
+               GO TO BUSCA
+           IF ACTKEY = 02
+               GO TO INICIABUSCA.
+
+      *GRAVA O RELATORIO DE VEICULOS EM ARQUIVO
+       IMPRIME.
+           PERFORM LIMPATELA
+           OPEN OUTPUT RELVEIC
+           MOVE
+           "CHASSI            MARCA MODELO CPF         ANO  VALOR STATUS"
+               TO LINHAREL
+           WRITE LINHAREL
+           MOVE SPACES TO CHASSI
+           START CADVEIC KEY IS NOT LESS CHASSI
+               INVALID KEY
+                   MOVE "23" TO ERRO
+           END-START
+           PERFORM IMPRIME-LOOP UNTIL ERRO = "10" OR ERRO = "23"
+           CLOSE RELVEIC
+           DISPLAY "RELATORIO GRAVADO EM RELVEIC.TXT" AT 2314
+           GO TO INICIABUSCA.
+
+      *LE UM REGISTRO E GRAVA UMA LINHA DO RELATORIO IMPRESSO
+       IMPRIME-LOOP.
+           READ CADVEIC NEXT
+           IF ERRO = "00"
+               MOVE SPACES TO LINHAREL
+               STRING CHASSI DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   V-MARCA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   V-MODELO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   P-CPF DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ANOFABRIC DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   VALORVENDA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   STATUSVEIC DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+           END-IF.
+
+       LIMPATELA.
+           DISPLAY LIMPA AT 2314.
+
+       LIMPAVAR.
+           MOVE ZEROES TO V-MARCA V-MODELO V-ANO COR VENDA ERRO ACTKEY
+           MOVE ZEROES TO EXISTENCIA STATUSVEIC MODOBUSCA ANOINI ANOFIM
+           MOVE SPACES TO CHASSI P-CPF AUX FILTROCPF
+           MOVE 5 TO POSICAO CONLIN.
+
+       SAIR.
+           CLOSE CADVEIC.
+           END PROGRAM COVEIC.
