@@ -0,0 +1,197 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACEP.
+      *-----------------------------------------------------------------
+      *CARGA EM LOTE DE CEPS A PARTIR DE ARQUIVO TEXTO COM CAMPOS
+      *DELIMITADOS POR ";", PARA EVITAR A DIGITACAO MANUAL PELA TELA
+      *DO P172CEP QUANDO HA MUITOS ENDERECOS A CADASTRAR DE UMA SO VEZ.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CEP
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+           SELECT ARQCARGA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROARQ.
+           SELECT RELCARGA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROREL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           01 REGCEP.
+               02 CEP PIC 9(8).
+               02 LOGRADOURO PIC X(35) VALUE SPACES.
+               02 BAIRRO PIC X(20) VALUE SPACES.
+               02 CIDADE PIC X(20) VALUE SPACES.
+               02 UF PIC X(2) VALUE SPACES.
+               02 REFERENCIA PIC X(35) VALUE SPACES.
+               02 LATITUDE PIC S9(3)V9(6) VALUE ZEROES.
+               02 LONGITUDE PIC S9(3)V9(6) VALUE ZEROES.
+
+           FD ARQCARGA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.TXT".
+           01 LINHACARGA PIC X(180) VALUE SPACES.
+
+           FD RELCARGA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCARGA.TXT".
+           01 LINHAREL PIC X(80) VALUE SPACES.
+
+           WORKING-STORAGE SECTION.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROARQ   PIC X(2) VALUE "00".
+           01 ERROREL   PIC X(2) VALUE "00".
+           01 QTDLIDOS  PIC 9(6) VALUE ZEROES.
+           01 QTDGRAVA  PIC 9(6) VALUE ZEROES.
+           01 QTDDUPLIC PIC 9(6) VALUE ZEROES.
+           01 QTDINVAL  PIC 9(6) VALUE ZEROES.
+
+      *CAMPOS EXTRAIDOS DE CADA LINHA DA CARGA, DELIMITADOS POR ";"
+           01 LINHALIDA.
+               02 LC-CEP         PIC X(08) VALUE SPACES.
+               02 LC-LOGRADOURO  PIC X(35) VALUE SPACES.
+               02 LC-BAIRRO      PIC X(20) VALUE SPACES.
+               02 LC-CIDADE      PIC X(20) VALUE SPACES.
+               02 LC-UF          PIC X(02) VALUE SPACES.
+               02 LC-REFERENCIA  PIC X(35) VALUE SPACES.
+               02 LC-LATITUDE    PIC X(12) VALUE SPACES.
+               02 LC-LONGITUDE   PIC X(12) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+      *ABRE OS ARQUIVOS ENVOLVIDOS NA CARGA
+       ABREARQUIVOS.
+           OPEN I-O CADCEP
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADCEP
+                   CLOSE CADCEP
+                   OPEN I-O CADCEP
+               ELSE
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                   GO TO SAIR
+           END-IF
+           OPEN INPUT ARQCARGA
+           IF ERROARQ NOT = "00"
+               DISPLAY "ARQUIVO CEPCARGA.TXT NAO ENCONTRADO"
+               CLOSE CADCEP
+               GO TO SAIR
+           END-IF
+           OPEN OUTPUT RELCARGA
+           MOVE "RELATORIO DE CARGA DE CEPS" TO LINHAREL
+           WRITE LINHAREL
+           GO TO CARGA.
+
+      *LE UMA LINHA DELIMITADA POR ";" DO ARQUIVO DE CARGA E GRAVA O CEP
+       CARGA.
+           READ ARQCARGA
+               AT END
+                   GO TO ENCERRA
+           END-READ
+           ADD 1 TO QTDLIDOS
+           MOVE SPACES TO LINHALIDA
+           UNSTRING LINHACARGA DELIMITED BY ";"
+               INTO LC-CEP LC-LOGRADOURO LC-BAIRRO LC-CIDADE LC-UF
+                    LC-REFERENCIA LC-LATITUDE LC-LONGITUDE
+           END-UNSTRING
+           MOVE LC-CEP         TO CEP
+           MOVE LC-LOGRADOURO  TO LOGRADOURO
+           MOVE LC-BAIRRO      TO BAIRRO
+           MOVE LC-CIDADE      TO CIDADE
+           MOVE LC-UF          TO UF
+           MOVE LC-REFERENCIA  TO REFERENCIA
+           IF CEP = ZEROES OR LOGRADOURO = SPACES
+               ADD 1 TO QTDINVAL
+               MOVE SPACES TO LINHAREL
+               STRING "CEP INVALIDO NA LINHA " DELIMITED BY SIZE
+                   QTDLIDOS DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+               GO TO CARGA
+           END-IF
+           IF LC-LATITUDE = SPACES
+               MOVE ZEROES TO LATITUDE
+           ELSE
+               COMPUTE LATITUDE = FUNCTION NUMVAL(LC-LATITUDE)
+           END-IF
+           IF LC-LONGITUDE = SPACES
+               MOVE ZEROES TO LONGITUDE
+           ELSE
+               COMPUTE LONGITUDE = FUNCTION NUMVAL(LC-LONGITUDE)
+           END-IF
+           IF LATITUDE < -90 OR LATITUDE > 90
+               OR LONGITUDE < -180 OR LONGITUDE > 180
+               ADD 1 TO QTDINVAL
+               MOVE SPACES TO LINHAREL
+               STRING "COORDENADA INVALIDA NA LINHA " DELIMITED BY SIZE
+                   QTDLIDOS DELIMITED BY SIZE
+                   INTO LINHAREL
+               END-STRING
+               WRITE LINHAREL
+               GO TO CARGA
+           END-IF
+           WRITE REGCEP
+           IF ERRO = "00"
+               ADD 1 TO QTDGRAVA
+           ELSE
+               IF ERRO = "22"
+                   ADD 1 TO QTDDUPLIC
+                   MOVE SPACES TO LINHAREL
+                   STRING "CEP " DELIMITED BY SIZE
+                       LC-CEP DELIMITED BY SIZE
+                       " JA CADASTRADO" DELIMITED BY SIZE
+                       INTO LINHAREL
+                   END-STRING
+                   WRITE LINHAREL
+               ELSE
+                   ADD 1 TO QTDINVAL
+                   MOVE SPACES TO LINHAREL
+                   STRING "ERRO " DELIMITED BY SIZE
+                       ERRO DELIMITED BY SIZE
+                       " AO GRAVAR CEP " DELIMITED BY SIZE
+                       LC-CEP DELIMITED BY SIZE
+                       INTO LINHAREL
+                   END-STRING
+                   WRITE LINHAREL
+               END-IF
+           END-IF
+           GO TO CARGA.
+
+      *ENCERRA A CARGA E EXIBE O RESUMO DO PROCESSAMENTO
+       ENCERRA.
+           MOVE SPACES TO LINHAREL
+           STRING "LIDOS: " DELIMITED BY SIZE
+               QTDLIDOS DELIMITED BY SIZE
+               " GRAVADOS: " DELIMITED BY SIZE
+               QTDGRAVA DELIMITED BY SIZE
+               " DUPLICADOS: " DELIMITED BY SIZE
+               QTDDUPLIC DELIMITED BY SIZE
+               " INVALIDOS: " DELIMITED BY SIZE
+               QTDINVAL DELIMITED BY SIZE
+               INTO LINHAREL
+           END-STRING
+           WRITE LINHAREL
+           DISPLAY LINHAREL
+           CLOSE ARQCARGA
+           CLOSE RELCARGA
+           CLOSE CADCEP.
+
+       SAIR.
+           STOP RUN.
+           END PROGRAM CARGACEP.
