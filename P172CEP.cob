@@ -33,8 +33,8 @@
                02 CIDADE PIC X(20) VALUE SPACES.
                02 UF PIC X(2) VALUE SPACES.
                02 REFERENCIA PIC X(35) VALUE SPACES.
-               02 LATITUDE PIC X(15) VALUE SPACES.
-               02 LONGITUDE PIC X(15) VALUE SPACES.
+               02 LATITUDE PIC S9(3)V9(6) VALUE ZEROES.
+               02 LONGITUDE PIC S9(3)V9(6) VALUE ZEROES.
 
        WORKING-STORAGE SECTION.
 
@@ -83,6 +83,23 @@
            01 AUX PIC X(01) VALUE SPACES.
            01 EXISTENCIA PIC 9(1) VALUE 0.
 
+      *AREA DE TRABALHO DA DERIVACAO DE UF A PARTIR DO CEP
+           01 PREFIXOCEP PIC 9(5) VALUE ZEROES.
+
+      *AREA DE TRABALHO DA BUSCA DE ENDERECO MAIS PROXIMO
+           01 REFLATI    PIC S9(3)V9(6) VALUE ZEROES.
+           01 REFLONG    PIC S9(3)V9(6) VALUE ZEROES.
+           01 DIFLATI    PIC S9(3)V9(6) VALUE ZEROES.
+           01 DIFLONGI   PIC S9(3)V9(6) VALUE ZEROES.
+           01 DISTANCIA  PIC S9(6)V9(6) VALUE ZEROES.
+      *TABELA COM OS 3 ENDERECOS MAIS PROXIMOS ENCONTRADOS NA BUSCA
+           01 TABPROX.
+               03 TP-ENTRY OCCURS 3 TIMES.
+                   05 TP-DIST    PIC S9(6)V9(6).
+                   05 TP-CEP     PIC 9(8).
+                   05 TP-LOGR    PIC X(35).
+                   05 TP-CIDADE  PIC X(20).
+
 
        SCREEN SECTION.
 
@@ -209,13 +226,13 @@
                USING  REFERENCIA
                HIGHLIGHT.
            05  TLATI
-               LINE 12  COLUMN 13  PIC X(15)
+               LINE 12  COLUMN 13  PIC -999,999999
                USING  LATITUDE
-               HIGHLIGHT.
+               HIGHLIGHT     BLANK ZERO.
            05  TLONG
-               LINE 12  COLUMN 52  PIC X(15)
+               LINE 12  COLUMN 52  PIC -999,999999
                USING  LONGITUDE
-               HIGHLIGHT.
+               HIGHLIGHT     BLANK ZERO.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -243,7 +260,8 @@
       *OPCOES DO MENU INICIAL
        MENU.
            PERFORM LIMPAVAR
-           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR, F4 PROXIMO"
+               AT 1505
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
                IF ACTKEY = 01
@@ -264,10 +282,45 @@
                    PERFORM PROCURA
                ELSE IF ACTKEY = 03
                    GO TO SAIR
+               ELSE IF ACTKEY = 04
+                   PERFORM LIMPATELA
+                   GO TO R-REFLATI
                ELSE
                    DISPLAY "OPCAO INVALIDA" AT 1705
                    GO TO MENU.
 
+      *RECEBE A LATITUDE DE REFERENCIA PARA A BUSCA DE PROXIMIDADE
+       R-REFLATI.
+           DISPLAY "LATITUDE DE REFERENCIA: " AT 1605
+           ACCEPT REFLATI AT 1629
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               PERFORM LIMPAVAR
+               GO TO MENU
+           ELSE IF REFLATI < -90 OR REFLATI > 90
+               DISPLAY "LATITUDE INVALIDA - USE -90 A 90" AT 1705
+               GO TO R-REFLATI
+           ELSE
+               GO TO R-REFLONG.
+
+      *RECEBE A LONGITUDE DE REFERENCIA PARA A BUSCA DE PROXIMIDADE
+       R-REFLONG.
+           DISPLAY "LONGITUDE DE REFERENCIA: " AT 1705
+           ACCEPT REFLONG AT 1730
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-REFLATI
+           ELSE IF REFLONG < -180 OR REFLONG > 180
+               DISPLAY "LONGITUDE INVALIDA - USE -180 A 180" AT 1805
+               GO TO R-REFLONG
+           ELSE
+               PERFORM LIMPATELA
+               PERFORM PROXIMO
+               PERFORM LIMPAVAR
+               GO TO MENU.
+
       *RECEBE NUMERO DE CEP
        R-CEP.
            ACCEPT TCEP
@@ -303,18 +356,81 @@
                GO TO R-UF
            END-IF.
 
-      *RECEBE UF DO ESTADO
+      *DERIVA O UF DIRETAMENTE DAS FAIXAS NUMERICAS OFICIAIS DO CEP,
+      *PARA QUE O OPERADOR NAO DIGITE (E NAO CONTRARIE) O QUE O
+      *PROPRIO NUMERO DO CEP JA DETERMINA
+       DERIVAUF.
+           COMPUTE PREFIXOCEP = CEP / 1000
+           IF PREFIXOCEP < 20000
+               MOVE "SP" TO UF
+           ELSE IF PREFIXOCEP < 29000
+               MOVE "RJ" TO UF
+           ELSE IF PREFIXOCEP < 30000
+               MOVE "ES" TO UF
+           ELSE IF PREFIXOCEP < 40000
+               MOVE "MG" TO UF
+           ELSE IF PREFIXOCEP < 49000
+               MOVE "BA" TO UF
+           ELSE IF PREFIXOCEP < 50000
+               MOVE "SE" TO UF
+           ELSE IF PREFIXOCEP < 57000
+               MOVE "PE" TO UF
+           ELSE IF PREFIXOCEP < 58000
+               MOVE "AL" TO UF
+           ELSE IF PREFIXOCEP < 59000
+               MOVE "PB" TO UF
+           ELSE IF PREFIXOCEP < 60000
+               MOVE "RN" TO UF
+           ELSE IF PREFIXOCEP < 64000
+               MOVE "CE" TO UF
+           ELSE IF PREFIXOCEP < 65000
+               MOVE "PI" TO UF
+           ELSE IF PREFIXOCEP < 66000
+               MOVE "MA" TO UF
+           ELSE IF PREFIXOCEP < 68900
+               MOVE "PA" TO UF
+           ELSE IF PREFIXOCEP < 69000
+               MOVE "AP" TO UF
+           ELSE IF PREFIXOCEP < 69300
+               MOVE "AM" TO UF
+           ELSE IF PREFIXOCEP < 69400
+               MOVE "RR" TO UF
+           ELSE IF PREFIXOCEP < 69900
+               MOVE "AM" TO UF
+           ELSE IF PREFIXOCEP < 70000
+               MOVE "AC" TO UF
+           ELSE IF PREFIXOCEP < 72800
+               MOVE "DF" TO UF
+           ELSE IF PREFIXOCEP < 73000
+               MOVE "GO" TO UF
+           ELSE IF PREFIXOCEP < 73700
+               MOVE "DF" TO UF
+           ELSE IF PREFIXOCEP < 77000
+               MOVE "GO" TO UF
+           ELSE IF PREFIXOCEP < 78000
+               MOVE "TO" TO UF
+           ELSE IF PREFIXOCEP < 79000
+               MOVE "MT" TO UF
+           ELSE IF PREFIXOCEP < 80000
+               MOVE "MS" TO UF
+           ELSE IF PREFIXOCEP < 88000
+               MOVE "PR" TO UF
+           ELSE IF PREFIXOCEP < 90000
+               MOVE "SC" TO UF
+           ELSE
+               MOVE "RS" TO UF
+           END-IF.
+
+      *EXIBE O UF DERIVADO DO CEP - NAO EDITAVEL PELO OPERADOR
        R-UF.
-           ACCEPT TUF
+           PERFORM DERIVAUF
+           DISPLAY TUF
+           ACCEPT AUX AT 0678
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
                PERFORM LIMPATELA
                DISPLAY "                    " AT 0658
                GO TO R-LOGR
-           ELSE IF UF = SPACES
-               PERFORM LIMPATELA
-               DISPLAY "UF INVALIDO" AT 1505
-               GO TO R-UF
            ELSE
                PERFORM LIMPATELA
                MOVE 1 TO IND
@@ -393,9 +509,10 @@
            IF ACTKEY = 01
                PERFORM LIMPATELA
                GO TO R-REFR
-           ELSE IF LATITUDE = SPACES
+           ELSE IF LATITUDE < -90 OR LATITUDE > 90
                PERFORM LIMPATELA
-               DISPLAY "LATITUDE INVALIDO" AT 1505
+               DISPLAY "LATITUDE INVALIDA - USE -90 A 90" AT 1505
+               MOVE ZEROES TO LATITUDE
                GO TO R-LATI
            ELSE
                PERFORM LIMPATELA
@@ -409,9 +526,10 @@
            IF ACTKEY = 01
                PERFORM LIMPATELA
                GO TO R-LATI
-           ELSE IF LONGITUDE = SPACES
+           ELSE IF LONGITUDE < -180 OR LONGITUDE > 180
                PERFORM LIMPATELA
-               DISPLAY "LONGITUDE INVALIDA" AT 1505
+               DISPLAY "LONGITUDE INVALIDA - USE -180 A 180" AT 1505
+               MOVE ZEROES TO LONGITUDE
                GO TO R-LONG
            ELSE
                PERFORM LIMPATELA
@@ -526,6 +644,80 @@
                DISPLAY "ERRO AO ALTERAR O CEP" AT 2110
            GO TO MENU.
 
+      *ZERA A TABELA DE ENDERECOS MAIS PROXIMOS ANTES DE NOVA BUSCA
+       LIMPATABPROX.
+           MOVE 999999,999999 TO TP-DIST(1)
+           MOVE 999999,999999 TO TP-DIST(2)
+           MOVE 999999,999999 TO TP-DIST(3)
+           MOVE ZEROES TO TP-CEP(1) TP-CEP(2) TP-CEP(3)
+           MOVE SPACES TO TP-LOGR(1) TP-LOGR(2) TP-LOGR(3)
+           MOVE SPACES TO TP-CIDADE(1) TP-CIDADE(2) TP-CIDADE(3).
+
+      *PERCORRE O CADCEP INTEIRO CALCULANDO A DISTANCIA DE CADA
+      *ENDERECO ATE A COORDENADA DE REFERENCIA INFORMADA
+       PROXIMO.
+           PERFORM LIMPATABPROX
+           MOVE ZEROES TO CEP
+           START CADCEP KEY IS NOT LESS THAN CEP
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM PROXIMO-LOOP UNTIL ERRO = "10"
+           PERFORM MOSTRAPROX.
+
+       PROXIMO-LOOP.
+           READ CADCEP NEXT
+           IF ERRO = "00"
+               COMPUTE DIFLATI = LATITUDE - REFLATI
+               IF DIFLATI < 0
+                   MULTIPLY DIFLATI BY -1 GIVING DIFLATI
+               END-IF
+               COMPUTE DIFLONGI = LONGITUDE - REFLONG
+               IF DIFLONGI < 0
+                   MULTIPLY DIFLONGI BY -1 GIVING DIFLONGI
+               END-IF
+               COMPUTE DISTANCIA = DIFLATI + DIFLONGI
+               PERFORM CLASSIFICAPROX
+           END-IF.
+
+      *INSERE O ENDERECO ATUAL NA TABELA DOS 3 MAIS PROXIMOS, SE COUBER
+       CLASSIFICAPROX.
+           IF DISTANCIA < TP-DIST(1)
+               MOVE TP-ENTRY(2) TO TP-ENTRY(3)
+               MOVE TP-ENTRY(1) TO TP-ENTRY(2)
+               MOVE DISTANCIA   TO TP-DIST(1)
+               MOVE CEP         TO TP-CEP(1)
+               MOVE LOGRADOURO  TO TP-LOGR(1)
+               MOVE CIDADE      TO TP-CIDADE(1)
+           ELSE IF DISTANCIA < TP-DIST(2)
+               MOVE TP-ENTRY(2) TO TP-ENTRY(3)
+               MOVE DISTANCIA   TO TP-DIST(2)
+               MOVE CEP         TO TP-CEP(2)
+               MOVE LOGRADOURO  TO TP-LOGR(2)
+               MOVE CIDADE      TO TP-CIDADE(2)
+           ELSE IF DISTANCIA < TP-DIST(3)
+               MOVE DISTANCIA   TO TP-DIST(3)
+               MOVE CEP         TO TP-CEP(3)
+               MOVE LOGRADOURO  TO TP-LOGR(3)
+               MOVE CIDADE      TO TP-CIDADE(3)
+           ELSE
+               CONTINUE.
+
+      *EXIBE OS 3 ENDERECOS MAIS PROXIMOS ENCONTRADOS NA BUSCA
+       MOSTRAPROX.
+           DISPLAY "ENDERECOS MAIS PROXIMOS:" AT 1405
+           DISPLAY "1)" AT 1505
+           DISPLAY TP-CEP(1) AT 1508
+           DISPLAY TP-LOGR(1) AT 1517
+           DISPLAY "2)" AT 1605
+           DISPLAY TP-CEP(2) AT 1608
+           DISPLAY TP-LOGR(2) AT 1617
+           DISPLAY "3)" AT 1705
+           DISPLAY TP-CEP(3) AT 1708
+           DISPLAY TP-LOGR(3) AT 1717
+           ACCEPT AUX AT 2360
+           PERFORM LIMPATELA.
+
       *LIMPA A TELA - PREENCHE COM ESPACOS EM BRANCO
        LIMPATELA.
            DISPLAY "                                         " AT 1405
@@ -541,9 +733,9 @@
 
       *LIMPA DADOS NAS VARIAVEIS
        LIMPAVAR.
-           MOVE ZEROES TO CEP ACTKEY EXISTENCIA
+           MOVE ZEROES TO CEP ACTKEY EXISTENCIA LATITUDE LONGITUDE
            MOVE SPACES TO LOGRADOURO BAIRRO AUX
-           MOVE SPACES TO CIDADE REFERENCIA UF LATITUDE LONGITUDE.
+           MOVE SPACES TO CIDADE REFERENCIA UF.
 
       *FIM DO PROGRAMA
        SAIR.
