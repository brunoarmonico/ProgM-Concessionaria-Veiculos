@@ -0,0 +1,183 @@
+      ******************************************************************
+      *AUTOR: BRUNO CHAGAS DA SILVA ARMONICO
+      *TURMA: ADS 4ฐ SEMESTRE - TARDE - 2017
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPVENDA.
+      *-----------------------------------------------------------------
+      *EXPORTACAO EM LOTE DAS VENDAS DE CADVEIC PARA UM ARQUIVO DE
+      *LARGURA FIXA QUE O SISTEMA DE CONTABILIDADE LE AUTOMATICAMENTE,
+      *JUNTO COM O CPF E A DESCRICAO DE MARCA/MODELO DO VEICULO.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHASSI
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS VEICULO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS V-ANO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS P-CPF WITH DUPLICATES.
+           SELECT CADMARCA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGO
+               FILE STATUS  IS ERROMAR
+               ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+           SELECT CADMODEL ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGOM
+               FILE STATUS  IS ERROMOD
+               ALTERNATE RECORD KEY IS MODELO WITH DUPLICATES.
+           SELECT EXPCONT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERROEXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+           01 REGVEIC.
+               02 CHASSI               PIC X(17) VALUE SPACES.
+               02 VEICULO.
+                   03 V-MARCA          PIC 9(3) VALUE ZEROES.
+                   03 V-MODELO         PIC 9(3) VALUE ZEROES.
+                   03 P-CPF            PIC X(11) VALUE SPACES.
+               02 V-ANO VALUE ZEROES.
+                   03 ANOFABRIC        PIC 9(4).
+                   03 ANOMODELO        PIC 9(4).
+               02 COR                  PIC 99 VALUE ZEROES.
+               02 VENDA VALUE ZEROES.
+                   03 VALORVENDA       PIC 9(7)V99.
+                   03 COMISSAO         PIC 9(2)V99.
+                   03 DATAVENDA        PIC 9(8).
+                   03 FINANCIADO       PIC 9(1).
+                       88 VEIC-VENDA-FINANCIADA VALUE 1.
+                       88 VEIC-VENDA-AVISTA     VALUE 0.
+                   03 VALORENTRADA     PIC 9(7)V99.
+                   03 QTDPARCELAS      PIC 9(3).
+                   03 VALORPARCELA     PIC 9(7)V99.
+               02 TROCA VALUE ZEROES.
+                   03 TEMTROCA         PIC 9(1).
+                       88 VEIC-COM-TROCA VALUE 1.
+                       88 VEIC-SEM-TROCA VALUE 0.
+                   03 TROCAMARCA       PIC 9(3).
+                   03 TROCAMODELO      PIC 9(3).
+                   03 TROCAANO         PIC 9(4).
+                   03 VALORTROCA       PIC 9(7)V99.
+               02 STATUSVEIC           PIC 9(1) VALUE ZEROES.
+                   88 VEIC-DISPONIVEL  VALUE 0.
+                   88 VEIC-VENDIDO     VALUE 1.
+               02 VERSAO               PIC 9(6) VALUE ZEROES.
+
+           FD CADMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARCA.DAT".
+           01 REGMARCA.
+               02 CODIGO PIC 9(3) VALUE ZEROES.
+               02 MARCA  PIC X(20) VALUE SPACES.
+               02 ORIGEM PIC X(1) VALUE SPACES.
+               02 PAIS   PIC 9(2) VALUE ZEROES.
+               02 VERSAO PIC 9(6) VALUE ZEROES.
+
+           FD CADMODEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMODEL.DAT".
+           01 REGMODEL.
+               02 CODIGOM.
+                   03 CODIGO1 PIC 9(3) VALUE ZEROES.
+                   03 CODIGO2 PIC 9(3) VALUE ZEROES.
+               02 MODELO   PIC X(20) VALUE SPACES.
+               02 VERSAO   PIC 9(6) VALUE ZEROES.
+
+           FD EXPCONT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPVENDA.TXT".
+           01 LINHAEXP.
+               02 EX-CHASSI     PIC X(17).
+               02 EX-CPF        PIC X(11).
+               02 EX-MARCA      PIC X(20).
+               02 EX-MODELO     PIC X(20).
+               02 EX-VALORVENDA PIC 9(7)V99.
+               02 EX-COMISSAO   PIC 9(2)V99.
+               02 EX-DATAVENDA  PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01 ERRO      PIC X(2) VALUE "00".
+           01 ERROMAR   PIC X(2) VALUE "00".
+           01 ERROMOD   PIC X(2) VALUE "00".
+           01 ERROEXP   PIC X(2) VALUE "00".
+           01 QTDEXPORTADOS PIC 9(6) VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+      *ABRE OS ARQUIVOS ENVOLVIDOS NA EXPORTACAO
+       ABREARQUIVOS.
+           OPEN INPUT CADVEIC
+           IF ERRO NOT = "00"
+               DISPLAY "ARQUIVO CADVEIC NAO ENCONTRADO OU VAZIO"
+               GO TO SAIR
+           END-IF
+           OPEN INPUT CADMARCA
+           OPEN INPUT CADMODEL
+           OPEN OUTPUT EXPCONT
+           GO TO EXPORTA.
+
+      *PERCORRE CADVEIC E GRAVA UMA LINHA PARA CADA VEICULO VENDIDO
+       EXPORTA.
+           MOVE SPACES TO CHASSI
+           START CADVEIC KEY IS NOT LESS THAN CHASSI
+               INVALID KEY
+                   MOVE "10" TO ERRO
+           END-START
+           PERFORM EXPORTA-LOOP UNTIL ERRO = "10"
+           GO TO ENCERRA.
+
+       EXPORTA-LOOP.
+           READ CADVEIC NEXT
+           IF ERRO = "00"
+               IF VEIC-VENDIDO
+                   PERFORM MONTALINHA
+                   WRITE LINHAEXP
+                   ADD 1 TO QTDEXPORTADOS
+               END-IF
+           END-IF.
+
+      *BUSCA A DESCRICAO DE MARCA E MODELO PARA COMPOR A LINHA EXPORTADA
+       MONTALINHA.
+           MOVE CHASSI      TO EX-CHASSI
+           MOVE P-CPF       TO EX-CPF
+           MOVE VALORVENDA  TO EX-VALORVENDA
+           MOVE COMISSAO    TO EX-COMISSAO
+           MOVE DATAVENDA   TO EX-DATAVENDA
+           MOVE V-MARCA     TO CODIGO
+           READ CADMARCA
+               INVALID KEY
+                   MOVE SPACES TO MARCA
+           END-READ
+           MOVE MARCA       TO EX-MARCA
+           MOVE V-MARCA     TO CODIGO1
+           MOVE V-MODELO    TO CODIGO2
+           READ CADMODEL
+               INVALID KEY
+                   MOVE SPACES TO MODELO
+           END-READ
+           MOVE MODELO      TO EX-MODELO.
+
+      *ENCERRA A EXPORTACAO E EXIBE O RESUMO DO PROCESSAMENTO
+       ENCERRA.
+           DISPLAY "VENDAS EXPORTADAS: " QTDEXPORTADOS
+           CLOSE CADVEIC
+           CLOSE CADMARCA
+           CLOSE CADMODEL
+           CLOSE EXPCONT.
+
+       SAIR.
+           STOP RUN.
+           END PROGRAM EXPVENDA.
